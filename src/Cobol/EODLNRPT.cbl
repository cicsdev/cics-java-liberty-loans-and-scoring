@@ -0,0 +1,259 @@
+      *----------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                          *
+      *  SAMPLE                                                        *
+      *  (c) Copyright IBM Corp. 2019 All Rights Reserved              *
+      *  US Government Users Restricted Rights - Use, duplication or   *
+      *  disclosure restricted by GSA ADP Schedule Contract with       *
+      *  IBM Corp                                                      *
+      *----------------------------------------------------------------*
+      ******************************************************************
+      *                                                                *
+      * Module Name        EODLNRPT.CBL                                *
+      *                                                                *
+      * LOANS and SCORING sample - end-of-day batch report             *
+      *                                                                *
+      * Reads the LOANMAST ledger written by GETQUOTE and produces a   *
+      * printed summary of the day's quoting activity: total quotes,   *
+      * count approved vs. rejected, total dollar volume approved and  *
+      * average SCORE, broken out by the hour of day the quote was     *
+      * produced.  Intended to run as a nightly batch job against the  *
+      * VSAM base cluster once CICS has closed the file for the day.   *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              EODLNRPT.
+       AUTHOR.                  LOANS-APPLICATION-SUPPORT.
+       INSTALLATION.            CICSDEV-LOANS-AND-SCORING.
+       DATE-WRITTEN.            2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------*
+      * Modification history                                          *
+      *  2026-08-09  LAS  Initial version.                             *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.         IBM-Z.
+       OBJECT-COMPUTER.         IBM-Z.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOANMAST ASSIGN TO LOANMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LM-KEY
+               FILE STATUS IS WS-LOANMAST-STATUS.
+
+           SELECT LNACTRPT ASSIGN TO LNACTRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LNACTRPT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOANMAST
+           RECORDING MODE IS F.
+           COPY LOANMAST.
+
+       FD  LNACTRPT
+           RECORDING MODE IS F.
+       01  LNACTRPT-LINE                PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-LOANMAST-STATUS       PIC X(02) VALUE '00'.
+               88  LOANMAST-OK                    VALUE '00'.
+               88  LOANMAST-EOF                   VALUE '10'.
+           05  WS-LNACTRPT-STATUS       PIC X(02) VALUE '00'.
+           05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+               88  END-OF-LOANMAST                VALUE 'Y'.
+      *
+      *    Hourly accumulators.  Subscript 1 is hour 00, subscript 24
+      *    is hour 23; HH is used 0-23 as a 1-24 subscript (HH + 1).
+       01  HOURLY-TOTALS.
+           05  HOUR-TOTAL OCCURS 24 TIMES INDEXED BY HR-IDX.
+               10  HT-QUOTE-COUNT       PIC 9(7) COMP-3 VALUE ZERO.
+               10  HT-APPROVED-COUNT    PIC 9(7) COMP-3 VALUE ZERO.
+               10  HT-REJECTED-COUNT    PIC 9(7) COMP-3 VALUE ZERO.
+               10  HT-APPROVED-VOLUME   PIC 9(11) COMP-3 VALUE ZERO.
+               10  HT-SCORE-TOTAL       PIC 9(9) COMP-3 VALUE ZERO.
+      *
+       01  WS-GRAND-TOTALS.
+           05  GT-QUOTE-COUNT           PIC 9(7)  VALUE ZERO.
+           05  GT-APPROVED-COUNT        PIC 9(7)  VALUE ZERO.
+           05  GT-REJECTED-COUNT        PIC 9(7)  VALUE ZERO.
+           05  GT-APPROVED-VOLUME       PIC 9(11) VALUE ZERO.
+           05  GT-SCORE-TOTAL           PIC 9(9)  VALUE ZERO.
+      *
+       01  WS-WORK-FIELDS.
+           05  WS-HOUR                  PIC 9(02) VALUE ZERO.
+           05  WS-HOUR-SUB              PIC 9(02) VALUE ZERO.
+           05  WS-AVG-SCORE             PIC 9(03) VALUE ZERO.
+      *    Today's date, so only today's LOANMAST records are rolled
+      *    into the report - LOANMAST is never purged, so it holds
+      *    every prior day's quotes too.
+           05  WS-RUN-DATE              PIC X(08) VALUE SPACES.
+      *
+       01  RPT-TITLE-1.
+           05  FILLER PIC X(24) VALUE SPACES.
+           05  FILLER PIC X(32) VALUE 'END OF DAY LOAN ACTIVITY REPORT'.
+       01  RPT-TITLE-2.
+           05  FILLER PIC X(80) VALUE ALL '-'.
+       01  RPT-COLUMN-HDG.
+           05  FILLER PIC X(06) VALUE 'HOUR  '.
+           05  FILLER PIC X(08) VALUE 'QUOTES  '.
+           05  FILLER PIC X(10) VALUE 'APPROVED  '.
+           05  FILLER PIC X(10) VALUE 'REJECTED  '.
+           05  FILLER PIC X(16) VALUE 'APPROVED VOLUME '.
+           05  FILLER PIC X(12) VALUE 'AVG SCORE   '.
+       01  RPT-DETAIL-LINE.
+           05  RD-HOUR                  PIC 99.
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  RD-QUOTE-COUNT           PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  RD-APPROVED-COUNT        PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  RD-REJECTED-COUNT        PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  RD-APPROVED-VOLUME       PIC $ZZZ,ZZZ,ZZ9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  RD-AVG-SCORE             PIC ZZ9.
+       01  RPT-GRAND-TOTAL-LINE.
+           05  FILLER                   PIC X(06) VALUE 'TOTAL '.
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  RG-QUOTE-COUNT           PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  RG-APPROVED-COUNT        PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  RG-REJECTED-COUNT        PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  RG-APPROVED-VOLUME       PIC $ZZZ,ZZZ,ZZ9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  RG-AVG-SCORE             PIC ZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-LOANMAST THRU 2000-PROCESS-LOANMAST-EXIT
+               UNTIL END-OF-LOANMAST.
+           PERFORM 3000-PRODUCE-REPORT THRU 3000-PRODUCE-REPORT-EXIT.
+           PERFORM 9999-TERMINATE THRU 9999-TERMINATE-EXIT.
+           GOBACK.
+      *
+      *================================================================*
+      * 1000-INITIALIZE - open files, prime the read loop.             *
+      *================================================================*
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT LOANMAST.
+           IF NOT LOANMAST-OK THEN
+              DISPLAY 'EODLNRPT: LOANMAST OPEN FAILED, STATUS='
+                      WS-LOANMAST-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           OPEN OUTPUT LNACTRPT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+      *
+      *================================================================*
+      * 2000-PROCESS-LOANMAST - read one LOANMAST record and roll it   *
+      * into the accumulator for the hour it was quoted in.            *
+      *================================================================*
+       2000-PROCESS-LOANMAST.
+           READ LOANMAST NEXT RECORD
+               AT END
+                   SET END-OF-LOANMAST TO TRUE
+           END-READ.
+           IF NOT END-OF-LOANMAST THEN
+              PERFORM 2100-ACCUMULATE-RECORD
+                  THRU 2100-ACCUMULATE-RECORD-EXIT
+           END-IF.
+       2000-PROCESS-LOANMAST-EXIT.
+           EXIT.
+      *
+       2100-ACCUMULATE-RECORD.
+      *    Skip quotes from a prior day - LOANMAST is a ledger with
+      *    nothing purging it, so only today's date belongs in an
+      *    end-of-day report.
+           IF LM-TIMESTAMP(1:8) NOT EQUAL WS-RUN-DATE THEN
+              GO TO 2100-ACCUMULATE-RECORD-EXIT
+           END-IF.
+      *    LM-TIMESTAMP is YYYYMMDDHHMMSS - the hour is positions 9-10.
+           MOVE LM-TIMESTAMP(9:2) TO WS-HOUR.
+           COMPUTE WS-HOUR-SUB = WS-HOUR + 1.
+           SET HR-IDX TO WS-HOUR-SUB.
+
+           ADD 1 TO HT-QUOTE-COUNT(HR-IDX).
+           ADD 1 TO GT-QUOTE-COUNT.
+           ADD LM-SCORE TO HT-SCORE-TOTAL(HR-IDX).
+           ADD LM-SCORE TO GT-SCORE-TOTAL.
+
+           IF LM-APPROVED THEN
+              ADD 1 TO HT-APPROVED-COUNT(HR-IDX)
+              ADD 1 TO GT-APPROVED-COUNT
+              ADD LM-AMOUNT TO HT-APPROVED-VOLUME(HR-IDX)
+              ADD LM-AMOUNT TO GT-APPROVED-VOLUME
+           ELSE
+              ADD 1 TO HT-REJECTED-COUNT(HR-IDX)
+              ADD 1 TO GT-REJECTED-COUNT
+           END-IF.
+       2100-ACCUMULATE-RECORD-EXIT.
+           EXIT.
+      *
+      *================================================================*
+      * 3000-PRODUCE-REPORT - print the hourly breakdown followed by   *
+      * the grand totals for the day.                                  *
+      *================================================================*
+       3000-PRODUCE-REPORT.
+           WRITE LNACTRPT-LINE FROM RPT-TITLE-1.
+           WRITE LNACTRPT-LINE FROM RPT-TITLE-2.
+           WRITE LNACTRPT-LINE FROM RPT-COLUMN-HDG.
+
+           SET HR-IDX TO 1.
+           PERFORM 3100-PRINT-HOUR THRU 3100-PRINT-HOUR-EXIT
+               VARYING HR-IDX FROM 1 BY 1 UNTIL HR-IDX > 24.
+
+           WRITE LNACTRPT-LINE FROM RPT-TITLE-2.
+           PERFORM 3200-PRINT-GRAND-TOTAL
+               THRU 3200-PRINT-GRAND-TOTAL-EXIT.
+       3000-PRODUCE-REPORT-EXIT.
+           EXIT.
+      *
+       3100-PRINT-HOUR.
+           IF HT-QUOTE-COUNT(HR-IDX) > ZERO THEN
+              COMPUTE WS-AVG-SCORE ROUNDED =
+                  HT-SCORE-TOTAL(HR-IDX) / HT-QUOTE-COUNT(HR-IDX)
+              COMPUTE RD-HOUR = HR-IDX - 1
+              MOVE HT-QUOTE-COUNT(HR-IDX)     TO RD-QUOTE-COUNT
+              MOVE HT-APPROVED-COUNT(HR-IDX)  TO RD-APPROVED-COUNT
+              MOVE HT-REJECTED-COUNT(HR-IDX)  TO RD-REJECTED-COUNT
+              MOVE HT-APPROVED-VOLUME(HR-IDX) TO RD-APPROVED-VOLUME
+              MOVE WS-AVG-SCORE                TO RD-AVG-SCORE
+              WRITE LNACTRPT-LINE FROM RPT-DETAIL-LINE
+           END-IF.
+       3100-PRINT-HOUR-EXIT.
+           EXIT.
+      *
+       3200-PRINT-GRAND-TOTAL.
+           IF GT-QUOTE-COUNT > ZERO THEN
+              COMPUTE WS-AVG-SCORE ROUNDED =
+                  GT-SCORE-TOTAL / GT-QUOTE-COUNT
+           ELSE
+              MOVE ZERO TO WS-AVG-SCORE
+           END-IF.
+           MOVE GT-QUOTE-COUNT     TO RG-QUOTE-COUNT.
+           MOVE GT-APPROVED-COUNT  TO RG-APPROVED-COUNT.
+           MOVE GT-REJECTED-COUNT  TO RG-REJECTED-COUNT.
+           MOVE GT-APPROVED-VOLUME TO RG-APPROVED-VOLUME.
+           MOVE WS-AVG-SCORE       TO RG-AVG-SCORE.
+           WRITE LNACTRPT-LINE FROM RPT-GRAND-TOTAL-LINE.
+       3200-PRINT-GRAND-TOTAL-EXIT.
+           EXIT.
+      *
+      *================================================================*
+      * 9999-TERMINATE - close files and return.                       *
+      *================================================================*
+       9999-TERMINATE.
+           CLOSE LOANMAST.
+           CLOSE LNACTRPT.
+       9999-TERMINATE-EXIT.
+           EXIT.
