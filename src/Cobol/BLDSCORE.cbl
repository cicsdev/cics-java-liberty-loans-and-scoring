@@ -0,0 +1,182 @@
+      *----------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                          *
+      *  SAMPLE                                                        *
+      *  (c) Copyright IBM Corp. 2019 All Rights Reserved              *
+      *  US Government Users Restricted Rights - Use, duplication or   *
+      *  disclosure restricted by GSA ADP Schedule Contract with       *
+      *  IBM Corp                                                      *
+      *----------------------------------------------------------------*
+      ******************************************************************
+      *                                                                *
+      * Module Name        BLDSCORE.CBL                                *
+      *                                                                *
+      * LOANS and SCORING sample - overnight score cache build         *
+      *                                                                *
+      * Reads every CUSTMAST record and works out the customer-history *
+      * part of the SCORING formula ahead of time (repayment rating,   *
+      * years on file, existing-debt burden), writing one SCORECACH    *
+      * record per customer.  GETSCORE reads SCORECACH as a fast path  *
+      * and only falls back to reading CUSTMAST and doing the full      *
+      * calculation itself for a customer with no cache record.         *
+      * Intended to run as a nightly batch job once CICS has closed    *
+      * the files for the day.                                          *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              BLDSCORE.
+       AUTHOR.                  LOANS-APPLICATION-SUPPORT.
+       INSTALLATION.            CICSDEV-LOANS-AND-SCORING.
+       DATE-WRITTEN.            2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------*
+      * Modification history                                          *
+      *  2026-08-09  LAS  Initial version.                             *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.         IBM-Z.
+       OBJECT-COMPUTER.         IBM-Z.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST ASSIGN TO CUSTMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTNO
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+
+           SELECT SCORECACH ASSIGN TO SCORCACH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SC-CUSTNO
+               FILE STATUS IS WS-SCORECACH-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST
+           RECORDING MODE IS F.
+           COPY CUSTMAST.
+
+       FD  SCORECACH
+           RECORDING MODE IS F.
+           COPY SCORECACH.
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-CUSTMAST-STATUS       PIC X(02) VALUE '00'.
+               88  CUSTMAST-OK                    VALUE '00'.
+               88  CUSTMAST-EOF                   VALUE '10'.
+           05  WS-SCORECACH-STATUS      PIC X(02) VALUE '00'.
+               88  SCORECACH-OK                   VALUE '00'.
+           05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+               88  END-OF-CUSTMAST                VALUE 'Y'.
+      *
+      *    Fields used to work out SC-BASE-SCORE.
+       01  WS-WORK-FIELDS.
+           05  WS-DEBT-PCT              PIC S9(5)V99 VALUE ZERO.
+           05  WS-BASE-SCORE            PIC S9(5)     VALUE ZERO.
+           05  WS-CUSTOMER-COUNT        PIC 9(7)      VALUE ZERO.
+      *
+      *    Timestamp stamped on every SCORECACH record built this run.
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY              PIC 9(4).
+           05  WS-RUN-MM                PIC 9(2).
+           05  WS-RUN-DD                PIC 9(2).
+       01  WS-RUN-TIMESTAMP             PIC X(14) VALUE ZEROES.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-CUSTMAST THRU 2000-PROCESS-CUSTMAST-EXIT
+               UNTIL END-OF-CUSTMAST.
+           PERFORM 9999-TERMINATE THRU 9999-TERMINATE-EXIT.
+           DISPLAY 'BLDSCORE: SCORECACH RECORDS BUILT='
+                   WS-CUSTOMER-COUNT.
+           GOBACK.
+      *
+      *================================================================*
+      * 1000-INITIALIZE - open files, prime the read loop, stamp the   *
+      * run date/time onto every record this run builds.                *
+      *================================================================*
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           STRING WS-RUN-YYYY WS-RUN-MM WS-RUN-DD '000000'
+               DELIMITED BY SIZE
+               INTO WS-RUN-TIMESTAMP.
+
+           OPEN INPUT CUSTMAST.
+           IF NOT CUSTMAST-OK THEN
+              DISPLAY 'BLDSCORE: CUSTMAST OPEN FAILED, STATUS='
+                      WS-CUSTMAST-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+           OPEN OUTPUT SCORECACH.
+           IF NOT SCORECACH-OK THEN
+              DISPLAY 'BLDSCORE: SCORECACH OPEN FAILED, STATUS='
+                      WS-SCORECACH-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+      *
+      *================================================================*
+      * 2000-PROCESS-CUSTMAST - read one CUSTMAST record and build the  *
+      * matching SCORECACH record for it.                               *
+      *================================================================*
+       2000-PROCESS-CUSTMAST.
+           READ CUSTMAST NEXT RECORD
+               AT END
+                   SET END-OF-CUSTMAST TO TRUE
+           END-READ.
+           IF NOT END-OF-CUSTMAST THEN
+              PERFORM 2100-BUILD-SCORECACH-RECORD
+                  THRU 2100-BUILD-SCORECACH-RECORD-EXIT
+           END-IF.
+       2000-PROCESS-CUSTMAST-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Work out the customer-history part of the SCORING formula -    *
+      * the same weights GETSCORE's CALCULATE-SCORE applies, minus the *
+      * new loan's own repayment burden, which depends on AMOUNT and   *
+      * DURATION and so cannot be precomputed.                          *
+      *----------------------------------------------------------------*
+       2100-BUILD-SCORECACH-RECORD.
+           IF CM-MONTHLY-INCOME EQUAL ZERO THEN
+              MOVE ZERO TO WS-BASE-SCORE
+           ELSE
+              COMPUTE WS-DEBT-PCT ROUNDED =
+                  (CM-EXISTING-DEBT / CM-MONTHLY-INCOME) * 100
+              COMPUTE WS-BASE-SCORE =
+                  50 + (CM-REPAYMENT-RATING * 5) + CM-YEARS-ON-FILE
+                     - (WS-DEBT-PCT / 2)
+           END-IF.
+
+           INITIALIZE SCORECACH-RECORD.
+           MOVE CM-CUSTNO          TO SC-CUSTNO.
+           MOVE CM-MONTHLY-INCOME  TO SC-MONTHLY-INCOME.
+           MOVE WS-BASE-SCORE      TO SC-BASE-SCORE.
+           MOVE WS-RUN-TIMESTAMP   TO SC-COMPUTED-TS.
+
+           WRITE SCORECACH-RECORD.
+           IF NOT SCORECACH-OK THEN
+              DISPLAY 'BLDSCORE: SCORECACH WRITE FAILED, STATUS='
+                      WS-SCORECACH-STATUS ' FOR CUSTNO=' SC-CUSTNO
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           ADD 1 TO WS-CUSTOMER-COUNT.
+       2100-BUILD-SCORECACH-RECORD-EXIT.
+           EXIT.
+      *
+      *================================================================*
+      * 9999-TERMINATE - close files and return.                       *
+      *================================================================*
+       9999-TERMINATE.
+           CLOSE CUSTMAST.
+           CLOSE SCORECACH.
+       9999-TERMINATE-EXIT.
+           EXIT.
