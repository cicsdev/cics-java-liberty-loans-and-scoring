@@ -38,6 +38,22 @@
       *    JWTTOKEN copybook
            COPY JWTTOKEN REPLACING JWT-TOKEN BY WS-JWT-TOKEN.
       *
+      *    CUSTMAST copybook
+           COPY CUSTMAST REPLACING CUSTMAST-RECORD BY WS-CUSTMAST-REC.
+      *
+      *    SCOREAUD copybook
+           COPY SCOREAUD REPLACING SCOREAUD-RECORD BY WS-SCOREAUD-REC.
+      *
+      *    BUREAUREQ copybook
+           COPY BUREAUREQ REPLACING BUREAU-REQ BY WS-BUREAU-REQ.
+      *
+      *    BUREAUREP copybook
+           COPY BUREAUREP REPLACING BUREAU-REP BY WS-BUREAU-REP.
+      *
+      *    SCORECACH copybook
+           COPY SCORECACH REPLACING SCORECACH-RECORD
+               BY WS-SCORECACH-REC.
+      *
       *    Working storage definitions
        01 WS-STORAGE.
           03 LINK-RESP             PIC 9(8)  COMP    VALUE ZERO.
@@ -62,6 +78,34 @@
           03 WS-ERR-CODE PIC S9(4) USAGE BINARY VALUE ZEROES.
           03 WS-ERR-MSG PIC X(14) VALUE SPACES.
           03 WS-ERR-MSG-LEN PIC S9(8) USAGE BINARY VALUE ZEROES.
+          03 CM-READ-RESP          PIC 9(8)  COMP    VALUE ZERO.
+          03 CM-READ-RESP2         PIC 9(8)  COMP    VALUE ZERO.
+      *    Fields used to calculate SCORE from customer history.
+          03 WS-MONTHLY-PAYMENT    PIC 9(7)V99       VALUE ZERO.
+          03 WS-BURDEN-PCT         PIC S9(5)V99      VALUE ZERO.
+          03 WS-DEBT-PCT           PIC S9(5)V99      VALUE ZERO.
+          03 WS-CALC-SCORE         PIC S9(5)         VALUE ZERO.
+      *    Fields used to write the SCOREAUD audit trail.
+          03 WS-ABSTIME            PIC S9(15) COMP-3 VALUE ZERO.
+          03 WS-ABSDATE            PIC X(8)          VALUE SPACES.
+          03 WS-ABSHHMMSS          PIC X(6)          VALUE SPACES.
+          03 SA-WRITE-RESP         PIC 9(8)  COMP    VALUE ZERO.
+          03 SA-WRITE-RESP2        PIC 9(8)  COMP    VALUE ZERO.
+          03 WS-AUDIT-RBA          PIC X(4)          VALUE SPACES.
+      *    Fields used to call the credit-bureau lookup service.
+          03 BUR-RESP              PIC 9(8)  COMP    VALUE ZERO.
+          03 BUR-RESP2             PIC 9(8)  COMP    VALUE ZERO.
+          03 WS-BUR-SESSTOKEN      PIC X(8).
+          03 WS-BUR-CONTENTTYPE    PIC X(12) VALUE 'Content-Type'.
+          03 WS-BUR-MEDIATYPE      PIC X(16) VALUE 'application/json'.
+          03 WS-BUR-REQUEST        PIC X(80)         VALUE SPACES.
+          03 WS-BUR-REQUEST-LEN    PIC S9(8) USAGE BINARY VALUE ZERO.
+          03 WS-BUR-RESPONSE       PIC X(80)         VALUE SPACES.
+          03 WS-BUR-RESPONSE-LEN   PIC S9(8) USAGE BINARY VALUE ZERO.
+      *    Fields used to try the SCORECACH fast path before falling
+      *    back to a live CUSTMAST-based calculation.
+          03 SC-READ-RESP          PIC 9(8)  COMP    VALUE ZERO.
+          03 SC-READ-RESP2         PIC 9(8)  COMP    VALUE ZERO.
        01 ERROR-MESSAGE.
           03 ERROR-DFLT PIC X(17) VALUE 'ERROR LINKING TO '.
           03 ERROR-PROG PIC X(8) DISPLAY.
@@ -74,6 +118,9 @@
        77 LIBERTY-PROGRAM PIC X(8)  VALUE 'CNSMJWT'.
        77 CONT-JWT-REQ    PIC X(16) VALUE 'JWT-REQ'.
        77 CONT-JWT-REP    PIC X(16) VALUE 'JWT-REP'.
+       77 CUSTMAST-FILE   PIC X(8)  VALUE 'CUSTMAST'.
+       77 SCOREAUD-FILE   PIC X(8)  VALUE 'SCOREAUD'.
+       77 SCORECACH-FILE  PIC X(8)  VALUE 'SCORCACH'.
       *
        PROCEDURE DIVISION USING DFHEIBLK.
       *
@@ -159,7 +206,14 @@
            MOVE CUSTNO OF WS-SCORE-REQ TO CUSTNO OF WS-SCORE-REP.
            MOVE AMOUNT OF WS-SCORE-REQ TO AMOUNT OF WS-SCORE-REP.
            MOVE DURATION OF WS-SCORE-REQ TO DURATION OF WS-SCORE-REP.
-           MOVE 75 TO SCORE OF WS-SCORE-REP.
+
+           PERFORM CALCULATE-SCORE THRU CALCULATE-SCORE-EXIT.
+
+      *    Look up this customer's credit-bureau risk tier.  This is
+      *    a best-effort enrichment of the reply, not a precondition
+      *    for scoring, so a failed lookup just leaves BUREAU-REF and
+      *    RISK-TIER blank rather than failing the whole request.
+           PERFORM CALL-BUREAU-SERVICE THRU CALL-BUREAU-SERVICE-EXIT.
 
            JSON GENERATE WS-HTTP-RESPONSE FROM WS-SCORE-REP
                COUNT WS-HTTP-RESPONSE-LEN
@@ -170,6 +224,10 @@
                FROMLENGTH(WS-HTTP-RESPONSE-LEN)
                MEDIATYPE(WS-MEDIATYPE)
            END-EXEC.
+
+      *    Record who scored this customer, and with what result, on
+      *    the persistent SCOREAUD audit trail.
+           PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD-EXIT.
       *    Return control to CICS (end transaction).
            EXEC CICS RETURN END-EXEC.
       *
@@ -188,3 +246,219 @@
            EXEC CICS RETURN END-EXEC.
 
            EXIT.
+      *================================================================*
+      * Procedure that computes SCORE OF WS-SCORE-REP from the         *
+      * customer's history on CUSTMAST, the requested AMOUNT and the   *
+      * requested DURATION.  A customer with no CUSTMAST record is     *
+      * scored as if their history was unknown, i.e. declined.         *
+      *                                                                *
+      * Tries the SCORECACH fast path first - BLDSCORE precomputes     *
+      * the customer-history part of this formula overnight, so most   *
+      * requests are scored without ever reading CUSTMAST.  Falls      *
+      * back to the full live calculation for a customer BLDSCORE      *
+      * has not (yet) built a cache record for.                        *
+      *================================================================*
+        CALCULATE-SCORE.
+      *    GETQUOTE already refuses a zero DURATION before ever
+      *    calling SCORING, but this program is itself a directly
+      *    callable web service, so guard against it here too rather
+      *    than divide by it below.
+           IF DURATION OF WS-SCORE-REQ EQUAL ZERO THEN
+              MOVE 0 TO SCORE OF WS-SCORE-REP
+              GO TO CALCULATE-SCORE-EXIT
+           END-IF.
+
+           EXEC CICS READ FILE(SCORECACH-FILE)
+                     INTO(WS-SCORECACH-REC)
+                     RIDFLD(CUSTNO OF WS-SCORE-REQ)
+                     KEYLENGTH(LENGTH OF CUSTNO OF WS-SCORE-REQ)
+                     RESP(SC-READ-RESP) RESP2(SC-READ-RESP2)
+           END-EXEC.
+           IF SC-READ-RESP EQUAL DFHRESP(NORMAL) THEN
+              PERFORM SCORE-FROM-CACHE THRU SCORE-FROM-CACHE-EXIT
+              GO TO CALCULATE-SCORE-EXIT
+           END-IF.
+
+           INITIALIZE WS-CUSTMAST-REC.
+           EXEC CICS READ FILE(CUSTMAST-FILE)
+                     INTO(WS-CUSTMAST-REC)
+                     RIDFLD(CUSTNO OF WS-SCORE-REQ)
+                     KEYLENGTH(LENGTH OF CUSTNO OF WS-SCORE-REQ)
+                     RESP(CM-READ-RESP) RESP2(CM-READ-RESP2)
+           END-EXEC.
+
+           IF CM-READ-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+              MOVE 0 TO SCORE OF WS-SCORE-REP
+              GO TO CALCULATE-SCORE-EXIT
+           END-IF.
+
+           IF CM-MONTHLY-INCOME EQUAL ZERO THEN
+              MOVE 0 TO SCORE OF WS-SCORE-REP
+              GO TO CALCULATE-SCORE-EXIT
+           END-IF.
+
+      *    Estimated monthly repayment for the requested loan, using
+      *    the same 1.3 finance-charge factor GETQUOTE quotes with.
+           COMPUTE WS-MONTHLY-PAYMENT ROUNDED =
+               (AMOUNT OF WS-SCORE-REQ * 1.3) /
+               (DURATION OF WS-SCORE-REQ * 12).
+
+      *    How much of the customer's income the new repayment and
+      *    their existing debt would each take, expressed as a
+      *    percentage.
+           COMPUTE WS-BURDEN-PCT ROUNDED =
+               (WS-MONTHLY-PAYMENT / CM-MONTHLY-INCOME) * 100.
+           COMPUTE WS-DEBT-PCT ROUNDED =
+               (CM-EXISTING-DEBT / CM-MONTHLY-INCOME) * 100.
+
+      *    Start from a neutral base, reward a good repayment record
+      *    and a long relationship on file, penalize a heavy debt
+      *    load and a heavy new repayment burden.
+           COMPUTE WS-CALC-SCORE =
+               50 + (CM-REPAYMENT-RATING * 5) + CM-YEARS-ON-FILE
+                  - (WS-DEBT-PCT / 2) - (WS-BURDEN-PCT / 2).
+
+           IF WS-CALC-SCORE < 0 THEN
+              MOVE 0 TO WS-CALC-SCORE
+           END-IF.
+           IF WS-CALC-SCORE > 100 THEN
+              MOVE 100 TO WS-CALC-SCORE
+           END-IF.
+
+           MOVE WS-CALC-SCORE TO SCORE OF WS-SCORE-REP.
+
+        CALCULATE-SCORE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * Finish scoring from a SCORECACH hit: SC-BASE-SCORE already      *
+      * carries the customer-history weighting, so only the new        *
+      * loan's own repayment burden - which depends on the requested   *
+      * AMOUNT and DURATION - still needs to be worked out here.        *
+      *----------------------------------------------------------------*
+        SCORE-FROM-CACHE.
+           IF SC-MONTHLY-INCOME EQUAL ZERO THEN
+              MOVE 0 TO SCORE OF WS-SCORE-REP
+              GO TO SCORE-FROM-CACHE-EXIT
+           END-IF.
+
+           COMPUTE WS-MONTHLY-PAYMENT ROUNDED =
+               (AMOUNT OF WS-SCORE-REQ * 1.3) /
+               (DURATION OF WS-SCORE-REQ * 12).
+
+           COMPUTE WS-BURDEN-PCT ROUNDED =
+               (WS-MONTHLY-PAYMENT / SC-MONTHLY-INCOME) * 100.
+
+           COMPUTE WS-CALC-SCORE = SC-BASE-SCORE - (WS-BURDEN-PCT / 2).
+
+           IF WS-CALC-SCORE < 0 THEN
+              MOVE 0 TO WS-CALC-SCORE
+           END-IF.
+           IF WS-CALC-SCORE > 100 THEN
+              MOVE 100 TO WS-CALC-SCORE
+           END-IF.
+
+           MOVE WS-CALC-SCORE TO SCORE OF WS-SCORE-REP.
+        SCORE-FROM-CACHE-EXIT.
+           EXIT.
+      *================================================================*
+      * Procedure that calls the credit-bureau lookup service for      *
+      * CUSTNO OF WS-SCORE-REQ and leaves BUREAU-REF/RISK-TIER OF      *
+      * WS-SCORE-REP set from the reply.  Any failed leg abandons the  *
+      * lookup and leaves those fields blank - the bureau tier is an   *
+      * enrichment of the reply, not something worth retrying or       *
+      * failing the request over.                                      *
+      *================================================================*
+        CALL-BUREAU-SERVICE.
+           MOVE CUSTNO OF WS-SCORE-REQ TO CUSTNO OF WS-BUREAU-REQ.
+           MOVE SPACES TO BUREAU-REF OF WS-SCORE-REP.
+           MOVE SPACES TO RISK-TIER OF WS-SCORE-REP.
+
+           JSON GENERATE WS-BUR-REQUEST FROM WS-BUREAU-REQ
+               COUNT WS-BUR-REQUEST-LEN.
+
+           EXEC CICS WEB OPEN
+                     URIMAP('BUREAUCLT')
+                     SESSTOKEN(WS-BUR-SESSTOKEN)
+                     RESP(BUR-RESP) RESP2(BUR-RESP2)
+           END-EXEC.
+           IF BUR-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+              GO TO CALL-BUREAU-SERVICE-EXIT
+           END-IF.
+
+           EXEC CICS WEB WRITE HTTPHEADER(WS-BUR-CONTENTTYPE)
+                     NAMELENGTH(LENGTH OF WS-BUR-CONTENTTYPE)
+                     SESSTOKEN(WS-BUR-SESSTOKEN)
+                     VALUE(WS-BUR-MEDIATYPE)
+                     VALUELENGTH(LENGTH OF WS-BUR-MEDIATYPE)
+                     RESP(BUR-RESP) RESP2(BUR-RESP2)
+           END-EXEC.
+           IF BUR-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+              GO TO CALL-BUREAU-SERVICE-EXIT
+           END-IF.
+
+           EXEC CICS WEB CONVERSE
+                     SESSTOKEN(WS-BUR-SESSTOKEN)
+                     URIMAP('BUREAUCLT')
+                     POST
+                     FROM(WS-BUR-REQUEST)
+                     FROMLENGTH(WS-BUR-REQUEST-LEN)
+                     NOCLICONVERT
+                     INTO(WS-BUR-RESPONSE)
+                     TOLENGTH(WS-BUR-RESPONSE-LEN)
+                     RESP(BUR-RESP) RESP2(BUR-RESP2)
+           END-EXEC.
+           IF BUR-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+              GO TO CALL-BUREAU-SERVICE-EXIT
+           END-IF.
+
+           JSON PARSE WS-BUR-RESPONSE(1:WS-BUR-RESPONSE-LEN)
+               INTO WS-BUREAU-REP
+               ON EXCEPTION
+                   GO TO CALL-BUREAU-SERVICE-EXIT
+           END-JSON.
+
+           MOVE BUREAU-REF OF WS-BUREAU-REP
+               TO BUREAU-REF OF WS-SCORE-REP.
+           MOVE RISK-TIER OF WS-BUREAU-REP
+               TO RISK-TIER OF WS-SCORE-REP.
+
+        CALL-BUREAU-SERVICE-EXIT.
+           EXIT.
+      *================================================================*
+      * Procedure that appends a record to the SCOREAUD audit trail    *
+      * for this scoring decision, identifying the caller from the     *
+      * JWT claims (SUBJECT/ROLE) along with the request and result.   *
+      *================================================================*
+        WRITE-AUDIT-RECORD.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     YYYYMMDD(WS-ABSDATE)
+                     TIME(WS-ABSHHMMSS)
+           END-EXEC.
+
+           INITIALIZE WS-SCOREAUD-REC.
+           STRING WS-ABSDATE WS-ABSHHMMSS DELIMITED BY SIZE
+               INTO SA-TIMESTAMP.
+           MOVE SUBJECT                    TO SA-SUBJECT.
+           MOVE ROLE                       TO SA-ROLE.
+           MOVE CUSTNO OF WS-SCORE-REQ     TO SA-CUSTNO.
+           MOVE AMOUNT OF WS-SCORE-REQ     TO SA-AMOUNT.
+           MOVE DURATION OF WS-SCORE-REQ   TO SA-DURATION.
+           MOVE SCORE OF WS-SCORE-REP      TO SA-SCORE.
+
+           EXEC CICS WRITE FILE(SCOREAUD-FILE)
+                     FROM(WS-SCOREAUD-REC)
+                     RIDFLD(WS-AUDIT-RBA)
+                     RESP(SA-WRITE-RESP) RESP2(SA-WRITE-RESP2)
+           END-EXEC.
+      *    The HTTP response has already gone out by the time this
+      *    runs, so there is nobody left to send an error to - log it
+      *    instead of losing the failure silently.
+           IF SA-WRITE-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+              DISPLAY '[SCORING] SCOREAUD WRITE FAILED, RESP='
+                      SA-WRITE-RESP ' RESP2=' SA-WRITE-RESP2
+                      ' FOR CUSTNO=' CUSTNO OF WS-SCORE-REQ
+           END-IF.
+
+        WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
