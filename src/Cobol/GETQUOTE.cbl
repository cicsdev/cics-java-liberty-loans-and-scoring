@@ -40,6 +40,12 @@
       *    JWTTOKEN copybook
            COPY JWTTOKEN REPLACING JWT-TOKEN BY WS-JWT-TOKEN.
       *
+      *    LOANMAST copybook
+           COPY LOANMAST REPLACING LOANMAST-RECORD BY WS-LOANMAST-REC.
+      *
+      *    CUSTMAST copybook
+           COPY CUSTMAST REPLACING CUSTMAST-RECORD BY WS-CUSTMAST-REC.
+      *
       *    Working storage definitions
        01  WS-STORAGE.
            03 WS-TERMINAL-INPUT     PIC X(80)         VALUE SPACES.
@@ -55,16 +61,103 @@
            03 WS-CONTENTTYPE PIC X(12) VALUE 'Content-Type'.
            03 WS-MEDIATYPE   PIC X(16) VALUE 'application/json'.
            03 WS-AUTHBEARER  PIC X(13) VALUE 'Authorization'.
+           03 WS-ABSTIME            PIC S9(15) COMP-3 VALUE ZERO.
+           03 WS-ABSDATE            PIC X(8)          VALUE SPACES.
+           03 WS-ABSHHMMSS          PIC X(6)          VALUE SPACES.
+           03 LM-WRITE-RESP         PIC 9(8)  COMP    VALUE ZERO.
+           03 LM-WRITE-RESP2        PIC 9(8)  COMP    VALUE ZERO.
+      *    Fields used to search for a counter-offer.
+           03 WS-COUNTER-SWITCH     PIC X(1)          VALUE 'N'.
+              88 WS-COUNTER-FOUND-YES              VALUE 'Y'.
+           03 WS-COUNTER-ATTEMPTS   PIC 9(2)  COMP    VALUE ZERO.
+           03 WS-ORIG-AMOUNT        PIC 9(7)          VALUE ZERO.
+           03 WS-ORIG-DURATION      PIC 9(2)          VALUE ZERO.
+           03 WS-ORIG-SCORE         PIC 9(3)          VALUE ZERO.
+           03 WS-ORIG-BUREAU-REF    PIC X(10)         VALUE SPACES.
+           03 WS-ORIG-RISK-TIER     PIC X(02)         VALUE SPACES.
+      *    Outcome to record on the LOANMAST ledger, set by the
+      *    caller of WRITE-LOANMAST-RECORD before it is performed.
+           03 WS-LOAN-STATUS-SW     PIC X(1)          VALUE SPACES.
+              88 WS-LOAN-APPROVED                  VALUE 'A'.
+              88 WS-LOAN-REJECTED                  VALUE 'R'.
+           03 CM-READ-RESP          PIC 9(8)  COMP    VALUE ZERO.
+           03 CM-READ-RESP2         PIC 9(8)  COMP    VALUE ZERO.
+      *    Fields used to retry the SCORING web service call.
+           03 WEB-RESP              PIC 9(8)  COMP    VALUE ZERO.
+           03 WEB-RESP2             PIC 9(8)  COMP    VALUE ZERO.
+           03 WS-SCORING-ATTEMPTS   PIC 9(2)  COMP    VALUE ZERO.
+           03 WS-SCORING-MAX-ATTEMPTS PIC 9(2) COMP   VALUE 3.
+           03 WS-SCORING-SWITCH     PIC X(1)          VALUE 'N'.
+              88 WS-SCORING-SUCCESS                VALUE 'Y'.
+           03 TS-WRITE-RESP         PIC 9(8)  COMP    VALUE ZERO.
+           03 TS-WRITE-RESP2        PIC 9(8)  COMP    VALUE ZERO.
+           03 WS-QUEUE-FAILED-SW    PIC X(1)          VALUE 'N'.
+              88 WS-QUEUE-FAILED                   VALUE 'Y'.
+      *    Tracks whether WS-SESSTOKEN currently holds a session left
+      *    open by a successful WEB OPEN.  Unlike WS-SCORING-ATTEMPTS,
+      *    this is NOT reset per CALL-SCORING-SERVICE call, so a
+      *    session opened by one FIND-COUNTER-OFFER attempt still gets
+      *    closed by the next one even though each is a fresh call.
+           03 WS-SESSION-OPEN-SW    PIC X(1)          VALUE 'N'.
+              88 WS-SESSION-IS-OPEN                VALUE 'Y'.
 
       *    Message to display for normal completion.
       *    Display Supplier ID and name.
+      *   Approval message.  Carries the bureau risk tier alongside the
+      *   score-derived repayment figure so the clerk sees the whole
+      *   picture, not just a bare pass/fail.
        01 RESPONSE-MESSAGE.
           03 FILLER PIC X(28) VALUE 'QUOTE ACCEPTED WITH MONTHLY '.
           03 FILLER PIC X(16) VALUE 'REPAYMENTS OF: $'.
           03 WS-MONTHLY PIC 9(6).
-       01 NONAPPROVED-MESSAGE PIC X(14) VALUE 'QUOTE REJECTED'.
+          03 FILLER PIC X(8) VALUE ' - TIER '.
+          03 RESP-RISK-TIER PIC X(02).
+      *   Flat rejection message, sent when no counter-offer clears
+      *   the threshold.  Carries the bureau risk tier too.
+       01 NONAPPROVED-MESSAGE.
+          03 FILLER PIC X(15) VALUE 'QUOTE REJECTED '.
+          03 FILLER PIC X(7) VALUE '- TIER '.
+          03 NONAPPR-RISK-TIER PIC X(02).
+      *   Counter-offer message, sent instead of NONAPPROVED-MESSAGE
+      *   when a smaller amount or a longer duration would clear the
+      *   scoring threshold.
+       01 COUNTEROFFER-MESSAGE.
+          03 FILLER PIC X(48) VALUE
+             'QUOTE REJECTED - CUSTOMER MAY QUALIFY FOR: $'.
+          03 CO-AMOUNT PIC 9(7).
+          03 FILLER PIC X(6) VALUE ' OVER '.
+          03 CO-DURATION PIC 9(2).
+          03 FILLER PIC X(6) VALUE ' YEARS'.
+          03 FILLER PIC X(8) VALUE ' - TIER '.
+          03 CO-RISK-TIER PIC X(02).
        01 EMPTYINPUTS-MESSAGE PIC X(32)
                 VALUE 'QUOT REQUIRES 3 INPUT PARAMETERS'.
+       01 UNKNOWNCUST-MESSAGE PIC X(28)
+                VALUE 'CUSTOMER NUMBER NOT ON FILE'.
+       01 SERVICEDOWN-MESSAGE.
+          03 FILLER PIC X(29) VALUE 'SCORING SERVICE UNAVAILABLE '.
+          03 FILLER PIC X(25) VALUE '- REQUEST QUEUED FOR RETR'.
+          03 FILLER PIC X(01) VALUE 'Y'.
+      *   Sent instead of SERVICEDOWN-MESSAGE when the fallback queue
+      *   write itself also fails, so the clerk is not told a request
+      *   was queued when it was actually dropped.  Include slots for
+      *   RESP and RESP2.
+       01 QUEUEERR-MESSAGE.
+          03 FILLER PIC X(29) VALUE 'SCORING SERVICE UNAVAILABLE '.
+          03 FILLER PIC X(29) VALUE 'AND REQUEST COULD NOT BE QUEU'.
+          03 FILLER PIC X(6) VALUE 'ED. RE'.
+          03 FILLER PIC X(3) VALUE 'SP:'.
+          03 QUEUEERR-RESP PIC 9(8) DISPLAY.
+          03 FILLER PIC X(7) VALUE ' RESP2:'.
+          03 QUEUEERR-RESP2 PIC 9(8) DISPLAY.
+      *   Error message to display if the LOANMAST write fails.
+      *   Include slots for RESP and RESP2.
+       01 LEDGERERR-MESSAGE.
+          03 FILLER PIC X(28) VALUE 'ERROR WRITING LOANMAST. RESP'.
+          03 FILLER PIC X(1) VALUE ':'.
+          03 LEDGERERR-RESP PIC 9(8) DISPLAY.
+          03 FILLER PIC X(7) VALUE ' RESP2:'.
+          03 LEDGERERR-RESP2 PIC 9(8) DISPLAY.
       *   Error message to display if Link to Liberty fails.
       *   Include slots for target PROGRAM, RESP and RESP2.
        01 ERROR-MESSAGE.
@@ -79,6 +172,9 @@
        77 LIBERTY-PROGRAM PIC X(8)  VALUE 'BUILDJWT'.
        77 CONT-JWT-REQ    PIC X(16) VALUE 'JWT-REQ'.
        77 CONT-JWT-REP    PIC X(16) VALUE 'JWT-REP'.
+       77 LOANMAST-FILE   PIC X(8)  VALUE 'LOANMAST'.
+       77 CUSTMAST-FILE   PIC X(8)  VALUE 'CUSTMAST'.
+       77 PENDING-TSQUEUE PIC X(8)  VALUE 'GQPENDNG'.
       *
       *
        PROCEDURE DIVISION USING DFHEIBLK.
@@ -112,6 +208,20 @@
                   EXEC CICS RETURN END-EXEC
            END-IF.
 
+      *    Confirm the customer number the clerk typed actually
+      *    exists before ever scoring against it.
+           EXEC CICS READ FILE(CUSTMAST-FILE)
+                     INTO(WS-CUSTMAST-REC)
+                     RIDFLD(CUSTNO OF WS-SCORE-REQ)
+                     KEYLENGTH(LENGTH OF CUSTNO OF WS-SCORE-REQ)
+                     RESP(CM-READ-RESP) RESP2(CM-READ-RESP2)
+           END-EXEC.
+           IF CM-READ-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+              EXEC CICS SEND TEXT FROM(UNKNOWNCUST-MESSAGE)
+                   ERASE FREEKB END-EXEC
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
       *    Retrieve information to generate JWT
            EXEC CICS ASSIGN USERID(SUBJECT) END-EXEC.
            MOVE 'SCORING' TO AUDIENCE.
@@ -155,6 +265,162 @@
               EXEC CICS RETURN END-EXEC
            END-IF.
 
+      *    Call the SCORING web service for WS-SCORE-REQ as it stands.
+           PERFORM CALL-SCORING-SERVICE THRU CALL-SCORING-SERVICE-EXIT.
+
+      *    The service stayed down through every retry - the request
+      *    has been queued for later re-scoring, so tell the clerk
+      *    and stop here rather than act on a stale/zero score.
+           IF NOT WS-SCORING-SUCCESS THEN
+              IF WS-QUEUE-FAILED THEN
+                 EXEC CICS SEND TEXT FROM(QUEUEERR-MESSAGE)
+                           ERASE FREEKB END-EXEC
+              ELSE
+                 EXEC CICS SEND TEXT FROM(SERVICEDOWN-MESSAGE)
+                           ERASE FREEKB END-EXEC
+              END-IF
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+      *    Compute monthly payment
+           IF SCORE > 60 THEN
+               COMPUTE WS-MONTHLY = AMOUNT OF WS-SCORE-REQ * 1.3;
+               COMPUTE WS-MONTHLY = WS-MONTHLY / (
+                   DURATION OF WS-SCORE-REQ * 12);
+
+      *    Record the approved loan on the LOANMAST ledger.
+               SET WS-LOAN-APPROVED TO TRUE
+               PERFORM WRITE-LOANMAST-RECORD
+
+      *    Send response message to the terminal, alongside the
+      *    bureau risk tier the decision was based on.
+               MOVE RISK-TIER OF WS-SCORE-REP TO RESP-RISK-TIER
+               EXEC CICS SEND TEXT FROM(RESPONSE-MESSAGE)
+                         ERASE FREEKB END-EXEC
+           ELSE
+      *    Score too low - see if a smaller amount or a longer
+      *    duration would clear the threshold, and offer that
+      *    instead of a flat rejection.
+               PERFORM FIND-COUNTER-OFFER THRU FIND-COUNTER-OFFER-EXIT
+               IF WS-COUNTER-FOUND-YES THEN
+                   MOVE AMOUNT OF WS-SCORE-REQ TO CO-AMOUNT
+                   MOVE DURATION OF WS-SCORE-REQ TO CO-DURATION
+                   MOVE RISK-TIER OF WS-SCORE-REP TO CO-RISK-TIER
+                   EXEC CICS SEND TEXT FROM(COUNTEROFFER-MESSAGE)
+                             ERASE FREEKB END-EXEC
+               ELSE
+                   MOVE RISK-TIER OF WS-SCORE-REP TO NONAPPR-RISK-TIER
+                   EXEC CICS SEND TEXT FROM(NONAPPROVED-MESSAGE)
+                             ERASE FREEKB END-EXEC
+               END-IF
+
+      *    Record the rejected quote on the LOANMAST ledger too, so
+      *    the loan-inquiry screen and the nightly activity report
+      *    can see the full picture for this customer.  Restore the
+      *    customer's real original ask and score/bureau tier first -
+      *    when a counter-offer was found, WS-SCORE-REQ/WS-SCORE-REP
+      *    still hold the mutated amount/duration and the re-scored
+      *    result FIND-COUNTER-OFFER used to build CO-AMOUNT/
+      *    CO-DURATION above, not what the customer actually asked
+      *    for and was rejected on.
+               MOVE WS-ORIG-AMOUNT     TO AMOUNT OF WS-SCORE-REQ
+               MOVE WS-ORIG-DURATION   TO DURATION OF WS-SCORE-REQ
+               MOVE WS-ORIG-SCORE      TO SCORE OF WS-SCORE-REP
+               MOVE WS-ORIG-BUREAU-REF TO BUREAU-REF OF WS-SCORE-REP
+               MOVE WS-ORIG-RISK-TIER  TO RISK-TIER OF WS-SCORE-REP
+               MOVE ZERO TO WS-MONTHLY
+               SET WS-LOAN-REJECTED TO TRUE
+               PERFORM WRITE-LOANMAST-RECORD
+           END-IF.
+      *
+      *    Return control to CICS (end transaction).
+           EXEC CICS RETURN END-EXEC.
+      *
+           GOBACK.
+      *================================================================*
+      * Build a LOANMAST key from CUSTNO and the current timestamp,    *
+      * and write the approved quote to the LOANMAST ledger.           *
+      *================================================================*
+       WRITE-LOANMAST-RECORD.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     YYYYMMDD(WS-ABSDATE)
+                     TIME(WS-ABSHHMMSS)
+           END-EXEC.
+
+           INITIALIZE WS-LOANMAST-REC.
+           MOVE CUSTNO OF WS-SCORE-REQ    TO LM-CUSTNO.
+           STRING WS-ABSDATE WS-ABSHHMMSS DELIMITED BY SIZE
+               INTO LM-TIMESTAMP.
+           MOVE AMOUNT OF WS-SCORE-REQ    TO LM-AMOUNT.
+           MOVE DURATION OF WS-SCORE-REQ  TO LM-DURATION.
+           MOVE WS-MONTHLY                TO LM-MONTHLY.
+           MOVE SCORE OF WS-SCORE-REP     TO LM-SCORE.
+           MOVE WS-LOAN-STATUS-SW         TO LM-STATUS.
+           MOVE BUREAU-REF OF WS-SCORE-REP TO LM-BUREAU-REF.
+           MOVE RISK-TIER OF WS-SCORE-REP  TO LM-RISK-TIER.
+
+           EXEC CICS WRITE FILE(LOANMAST-FILE)
+                     FROM(WS-LOANMAST-REC)
+                     RIDFLD(LM-KEY)
+                     KEYLENGTH(LENGTH OF LM-KEY)
+                     RESP(LM-WRITE-RESP) RESP2(LM-WRITE-RESP2)
+           END-EXEC.
+           IF LM-WRITE-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+              MOVE LM-WRITE-RESP  TO LEDGERERR-RESP
+              MOVE LM-WRITE-RESP2 TO LEDGERERR-RESP2
+              EXEC CICS SEND TEXT FROM(LEDGERERR-MESSAGE)
+                        ERASE FREEKB END-EXEC
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           EXIT.
+      *================================================================*
+      * Call the Liberty SCORING web service for WS-SCORE-REQ, and     *
+      * leave the result in WS-SCORE-REP.  Shared by the initial       *
+      * quote and by FIND-COUNTER-OFFER's re-scoring attempts.         *
+      *                                                                *
+      * Retries CALL-SCORING-ATTEMPT up to WS-SCORING-MAX-ATTEMPTS      *
+      * times if the web service does not respond normally.  If it     *
+      * is still down after the last attempt, the request is written  *
+      * to a TS queue for later re-scoring and WS-SCORING-SUCCESS is   *
+      * left off so the caller knows not to trust WS-SCORE-REP.        *
+      *================================================================*
+       CALL-SCORING-SERVICE.
+           MOVE 'N' TO WS-SCORING-SWITCH.
+           MOVE ZERO TO WS-SCORING-ATTEMPTS.
+           PERFORM CALL-SCORING-ATTEMPT THRU CALL-SCORING-ATTEMPT-EXIT
+               UNTIL WS-SCORING-SUCCESS
+                  OR WS-SCORING-ATTEMPTS NOT LESS THAN
+                     WS-SCORING-MAX-ATTEMPTS.
+
+           IF NOT WS-SCORING-SUCCESS THEN
+              PERFORM QUEUE-PENDING-REQUEST
+                  THRU QUEUE-PENDING-REQUEST-EXIT
+           END-IF.
+       CALL-SCORING-SERVICE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * One attempt at the SCORING web service call.  Any leg that     *
+      * does not come back DFHRESP(NORMAL) abandons the attempt so the *
+      * caller's retry loop can try again.                              *
+      *----------------------------------------------------------------*
+       CALL-SCORING-ATTEMPT.
+           ADD 1 TO WS-SCORING-ATTEMPTS.
+      *    A prior attempt may have left a session open in WS-SESSTOKEN
+      *    - either a retry within this same call, or an earlier,
+      *    separate CALL-SCORING-SERVICE call (FIND-COUNTER-OFFER makes
+      *    one per TRY-LOWER-AMOUNT/TRY-LONGER-DURATION iteration).
+      *    WS-SESSION-OPEN-SW tracks that across calls, unlike
+      *    WS-SCORING-ATTEMPTS which resets every call; close it now so
+      *    WS-SESSTOKEN can be reused without leaking the earlier one.
+           IF WS-SESSION-IS-OPEN THEN
+              EXEC CICS WEB CLOSE
+                SESSTOKEN(WS-SESSTOKEN)
+                RESP(WEB-RESP) RESP2(WEB-RESP2)
+              END-EXEC
+              MOVE 'N' TO WS-SESSION-OPEN-SW
+           END-IF.
       *    Generate JSON message for HTTP request
            JSON GENERATE WS-HTTP-REQUEST FROM WS-SCORE-REQ
                COUNT WS-HTTP-REQUEST-LEN.
@@ -162,19 +428,32 @@
            EXEC CICS WEB OPEN
              URIMAP('SCORECLT')
              SESSTOKEN(WS-SESSTOKEN)
+             RESP(WEB-RESP) RESP2(WEB-RESP2)
            END-EXEC.
+           IF WEB-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+              GO TO CALL-SCORING-ATTEMPT-EXIT
+           END-IF.
+           SET WS-SESSION-IS-OPEN TO TRUE.
 
            EXEC CICS WEB WRITE HTTPHEADER(WS-CONTENTTYPE)
              NAMELENGTH(LENGTH OF WS-CONTENTTYPE)
              SESSTOKEN(WS-SESSTOKEN)
              VALUE(WS-MEDIATYPE) VALUELENGTH(LENGTH OF WS-MEDIATYPE)
+             RESP(WEB-RESP) RESP2(WEB-RESP2)
            END-EXEC.
+           IF WEB-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+              GO TO CALL-SCORING-ATTEMPT-EXIT
+           END-IF.
 
            EXEC CICS WEB WRITE HTTPHEADER(WS-AUTHBEARER)
              NAMELENGTH(LENGTH OF WS-AUTHBEARER)
              SESSTOKEN(WS-SESSTOKEN)
              VALUE(JWT-STRING) VALUELENGTH(JWT-STRING-LEN)
+             RESP(WEB-RESP) RESP2(WEB-RESP2)
            END-EXEC.
+           IF WEB-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+              GO TO CALL-SCORING-ATTEMPT-EXIT
+           END-IF.
 
            EXEC CICS WEB CONVERSE
              SESSTOKEN(WS-SESSTOKEN)
@@ -185,27 +464,95 @@
              NOCLICONVERT
              INTO(WS-HTTP-RESPONSE)
              TOLENGTH(WS-HTTP-RESPONSE-LEN)
+             RESP(WEB-RESP) RESP2(WEB-RESP2)
            END-EXEC.
+           IF WEB-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+              GO TO CALL-SCORING-ATTEMPT-EXIT
+           END-IF.
 
            JSON PARSE WS-HTTP-RESPONSE(1:WS-HTTP-RESPONSE-LEN)
              INTO WS-SCORE-REP.
 
-      *    Compute monthly payment
-           IF SCORE > 60 THEN
-               COMPUTE WS-MONTHLY = AMOUNT OF WS-SCORE-REQ * 1.3;
-               COMPUTE WS-MONTHLY = WS-MONTHLY / (
-                   DURATION OF WS-SCORE-REQ * 12);
+           SET WS-SCORING-SUCCESS TO TRUE.
+       CALL-SCORING-ATTEMPT-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * Write the still-unscored request to a TS queue so it can be    *
+      * picked up and re-scored later, and leave a zero score behind   *
+      * so the caller's approve/reject logic degrades safely.           *
+      *----------------------------------------------------------------*
+       QUEUE-PENDING-REQUEST.
+           MOVE 'N' TO WS-QUEUE-FAILED-SW.
+           EXEC CICS WRITEQ TS QUEUE(PENDING-TSQUEUE)
+                     FROM(WS-SCORE-REQ)
+                     LENGTH(LENGTH OF WS-SCORE-REQ)
+                     RESP(TS-WRITE-RESP) RESP2(TS-WRITE-RESP2)
+           END-EXEC.
+           IF TS-WRITE-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+              SET WS-QUEUE-FAILED TO TRUE
+              MOVE TS-WRITE-RESP  TO QUEUEERR-RESP
+              MOVE TS-WRITE-RESP2 TO QUEUEERR-RESP2
+           END-IF.
+           MOVE ZERO TO SCORE OF WS-SCORE-REP.
+       QUEUE-PENDING-REQUEST-EXIT.
+           EXIT.
+      *================================================================*
+      * Look for the largest AMOUNT, and failing that the longest      *
+      * DURATION, that would score above the approval threshold for   *
+      * this customer.  Leaves the winning values in WS-SCORE-REQ and  *
+      * sets WS-COUNTER-FOUND-YES when one is found.                   *
+      *================================================================*
+       FIND-COUNTER-OFFER.
+           MOVE 'N' TO WS-COUNTER-SWITCH.
+           MOVE AMOUNT OF WS-SCORE-REQ   TO WS-ORIG-AMOUNT.
+           MOVE DURATION OF WS-SCORE-REQ TO WS-ORIG-DURATION.
+           MOVE SCORE OF WS-SCORE-REP      TO WS-ORIG-SCORE.
+           MOVE BUREAU-REF OF WS-SCORE-REP TO WS-ORIG-BUREAU-REF.
+           MOVE RISK-TIER OF WS-SCORE-REP  TO WS-ORIG-RISK-TIER.
 
-      *    Send response message to the terminal.
-               EXEC CICS SEND TEXT FROM(RESPONSE-MESSAGE)
-                         ERASE FREEKB END-EXEC
-           ELSE
-      *    Send response message to the terminal.
-               EXEC CICS SEND TEXT FROM(NONAPPROVED-MESSAGE)
-                         ERASE FREEKB END-EXEC
+           MOVE ZERO TO WS-COUNTER-ATTEMPTS.
+           PERFORM TRY-LOWER-AMOUNT
+               UNTIL WS-COUNTER-FOUND-YES
+                  OR WS-COUNTER-ATTEMPTS NOT LESS THAN 5
+                  OR AMOUNT OF WS-SCORE-REQ < 100.
+
+           IF NOT WS-COUNTER-FOUND-YES THEN
+              MOVE WS-ORIG-AMOUNT   TO AMOUNT OF WS-SCORE-REQ
+              MOVE WS-ORIG-DURATION TO DURATION OF WS-SCORE-REQ
+              MOVE ZERO TO WS-COUNTER-ATTEMPTS
+              PERFORM TRY-LONGER-DURATION
+                  UNTIL WS-COUNTER-FOUND-YES
+                     OR WS-COUNTER-ATTEMPTS NOT LESS THAN 5
+                     OR DURATION OF WS-SCORE-REQ NOT LESS THAN 30
+           END-IF.
+
+           IF NOT WS-COUNTER-FOUND-YES THEN
+              MOVE WS-ORIG-AMOUNT     TO AMOUNT OF WS-SCORE-REQ
+              MOVE WS-ORIG-DURATION   TO DURATION OF WS-SCORE-REQ
+              MOVE WS-ORIG-SCORE      TO SCORE OF WS-SCORE-REP
+              MOVE WS-ORIG-BUREAU-REF TO BUREAU-REF OF WS-SCORE-REP
+              MOVE WS-ORIG-RISK-TIER  TO RISK-TIER OF WS-SCORE-REP
+           END-IF.
+
+       FIND-COUNTER-OFFER-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * Reduce the requested amount by 20% and re-score.                *
+      *----------------------------------------------------------------*
+       TRY-LOWER-AMOUNT.
+           ADD 1 TO WS-COUNTER-ATTEMPTS.
+           COMPUTE AMOUNT OF WS-SCORE-REQ = AMOUNT OF WS-SCORE-REQ * 0.8.
+           PERFORM CALL-SCORING-SERVICE THRU CALL-SCORING-SERVICE-EXIT.
+           IF SCORE > 60 THEN
+              SET WS-COUNTER-FOUND-YES TO TRUE
+           END-IF.
+      *----------------------------------------------------------------*
+      * Extend the requested duration by two years and re-score.       *
+      *----------------------------------------------------------------*
+       TRY-LONGER-DURATION.
+           ADD 1 TO WS-COUNTER-ATTEMPTS.
+           ADD 2 TO DURATION OF WS-SCORE-REQ.
+           PERFORM CALL-SCORING-SERVICE THRU CALL-SCORING-SERVICE-EXIT.
+           IF SCORE > 60 THEN
+              SET WS-COUNTER-FOUND-YES TO TRUE
            END-IF.
-      *
-      *    Return control to CICS (end transaction).
-           EXEC CICS RETURN END-EXEC.
-      *
-           GOBACK.
