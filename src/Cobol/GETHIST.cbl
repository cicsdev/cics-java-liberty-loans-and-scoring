@@ -0,0 +1,242 @@
+       PROCESS NODYNAM,RENT,APOST,CICS,TRUNC(OPT)
+      *----------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                          *
+      *  SAMPLE                                                        *
+      *  (c) Copyright IBM Corp. 2019 All Rights Reserved              *
+      *  US Government Users Restricted Rights - Use, duplication or   *
+      *  disclosure restricted by GSA ADP Schedule Contract with       *
+      *  IBM Corp                                                      *
+      *----------------------------------------------------------------*
+      ******************************************************************
+      *                                                                *
+      * Module Name        GETHIST.CBL                                 *
+      *                                                                *
+      * LOANS and SCORING sample - LOANS application                   *
+      *                                                                *
+      * Loan-inquiry screen.  Takes a CUSTNO from the GETHIST1 map,    *
+      * browses LOANMAST for that customer's prior quotes and lists    *
+      * AMOUNT, DURATION, SCORE and the approved/rejected outcome for  *
+      * each, newest first.                                            *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              GETHIST.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *    GETHISTM symbolic map
+           COPY GETHISTM.
+      *
+      *    LOANMAST copybook
+           COPY LOANMAST REPLACING LOANMAST-RECORD BY WS-LOANMAST-REC.
+      *
+      *    Working storage definitions
+       01  WS-STORAGE.
+           03 WS-CUSTNO-KEY         PIC X(10)         VALUE SPACES.
+      *    Full-length LM-KEY work area used to position the browse
+      *    past this customer's last quote and then walk it backward,
+      *    so quotes list newest first.  CICS overwrites this with
+      *    each record's actual key as the browse proceeds.
+           03 WS-BROWSE-KEY.
+              05 WS-BROWSE-CUSTNO   PIC X(10)         VALUE SPACES.
+              05 WS-BROWSE-TIMESTAMP PIC X(14)        VALUE SPACES.
+           03 BR-RESP               PIC 9(8)  COMP    VALUE ZERO.
+           03 BR-RESP2              PIC 9(8)  COMP    VALUE ZERO.
+           03 RN-RESP               PIC 9(8)  COMP    VALUE ZERO.
+           03 RN-RESP2              PIC 9(8)  COMP    VALUE ZERO.
+           03 WS-ROW-COUNT          PIC 9(2)  COMP    VALUE ZERO.
+           03 WS-BROWSE-SWITCH      PIC X(1)          VALUE 'N'.
+              88 END-OF-BROWSE                     VALUE 'Y'.
+      *
+       01 NO-QUOTES-MESSAGE PIC X(40)
+                VALUE 'NO PRIOR QUOTES FOUND FOR THIS CUSTOMER'.
+      *   Names of various CICS constructs
+       77 LOANMAST-FILE     PIC X(8) VALUE 'LOANMAST'.
+       77 GETHISTM-MAPSET   PIC X(8) VALUE 'GETHISTM'.
+       77 GETHIST1-MAP      PIC X(8) VALUE 'GETHIST1'.
+      *
+       PROCEDURE DIVISION USING DFHEIBLK.
+      *
+       MAIN-PROCESSING SECTION.
+      *    Paint the empty inquiry screen and wait for the clerk to
+      *    key a CUSTNO, then browse LOANMAST and redisplay the map
+      *    with that customer's quote history.
+           PERFORM SEND-INITIAL-MAP THRU SEND-INITIAL-MAP-EXIT.
+           PERFORM RECEIVE-AND-BROWSE THRU RECEIVE-AND-BROWSE-EXIT.
+      *
+           EXEC CICS RETURN END-EXEC.
+      *
+           GOBACK.
+      *================================================================*
+      * Paint the blank inquiry map on first entry to the transaction. *
+      *================================================================*
+       SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO GETHIST1O.
+           EXEC CICS SEND MAP(GETHIST1-MAP)
+                     MAPSET(GETHISTM-MAPSET)
+                     ERASE
+           END-EXEC.
+       SEND-INITIAL-MAP-EXIT.
+           EXIT.
+      *================================================================*
+      * Receive the CUSTNO the clerk keyed, browse LOANMAST for that   *
+      * customer's quotes and redisplay the map with the results.      *
+      *================================================================*
+       RECEIVE-AND-BROWSE.
+           EXEC CICS RECEIVE MAP(GETHIST1-MAP)
+                     MAPSET(GETHISTM-MAPSET)
+                     INTO(GETHIST1I)
+           END-EXEC.
+
+           MOVE CUSTNOI TO WS-CUSTNO-KEY.
+           MOVE LOW-VALUES TO GETHIST1O.
+           MOVE CUSTNOI TO CUSTNOO.
+           MOVE ZERO TO WS-ROW-COUNT.
+           MOVE 'N' TO WS-BROWSE-SWITCH.
+
+      *    Position just past this customer's last quote (highest
+      *    possible timestamp) so READPREV below starts from their
+      *    newest quote and works backward.  A key this high will
+      *    not exist, so NOTFND is the expected outcome here; CICS
+      *    still establishes a browse position, so READPREV works.
+           MOVE CUSTNOI TO WS-BROWSE-CUSTNO.
+           MOVE HIGH-VALUES TO WS-BROWSE-TIMESTAMP.
+
+           EXEC CICS STARTBR FILE(LOANMAST-FILE)
+                     RIDFLD(WS-BROWSE-KEY)
+                     KEYLENGTH(LENGTH OF WS-BROWSE-KEY)
+                     GTEQ
+                     RESP(BR-RESP) RESP2(BR-RESP2)
+           END-EXEC.
+
+           IF BR-RESP EQUAL DFHRESP(NORMAL)
+              OR BR-RESP EQUAL DFHRESP(NOTFND) THEN
+              PERFORM BROWSE-PREV-RECORD THRU BROWSE-PREV-RECORD-EXIT
+                  UNTIL END-OF-BROWSE OR WS-ROW-COUNT EQUAL 8
+              EXEC CICS ENDBR FILE(LOANMAST-FILE) END-EXEC
+           END-IF.
+
+           IF WS-ROW-COUNT EQUAL ZERO THEN
+              MOVE NO-QUOTES-MESSAGE TO MSGO
+           ELSE
+              MOVE SPACES TO MSGO
+           END-IF.
+
+           EXEC CICS SEND MAP(GETHIST1-MAP)
+                     MAPSET(GETHISTM-MAPSET)
+                     FROM(GETHIST1O)
+                     DATAONLY
+           END-EXEC.
+       RECEIVE-AND-BROWSE-EXIT.
+           EXIT.
+      *================================================================*
+      * Read the previous LOANMAST record for this customer and move  *
+      * it to the next free row on the map, until the browse runs off *
+      * the customer's quotes or the screen is full.  Walking the      *
+      * browse backward from the customer's highest key lists their   *
+      * quotes newest first.                                           *
+      *================================================================*
+       BROWSE-PREV-RECORD.
+           EXEC CICS READPREV FILE(LOANMAST-FILE)
+                     INTO(WS-LOANMAST-REC)
+                     RIDFLD(WS-BROWSE-KEY)
+                     KEYLENGTH(LENGTH OF WS-BROWSE-KEY)
+                     RESP(RN-RESP) RESP2(RN-RESP2)
+           END-EXEC.
+
+           IF RN-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+              SET END-OF-BROWSE TO TRUE
+           ELSE
+              IF LM-CUSTNO NOT EQUAL WS-CUSTNO-KEY THEN
+                 SET END-OF-BROWSE TO TRUE
+              ELSE
+                 ADD 1 TO WS-ROW-COUNT
+                 PERFORM MOVE-ROW-TO-MAP THRU MOVE-ROW-TO-MAP-EXIT
+              END-IF
+           END-IF.
+       BROWSE-PREV-RECORD-EXIT.
+           EXIT.
+      *================================================================*
+      * Move the current LOANMAST record onto the row of the map      *
+      * matching WS-ROW-COUNT.                                         *
+      *================================================================*
+       MOVE-ROW-TO-MAP.
+           EVALUATE WS-ROW-COUNT
+              WHEN 1
+                 MOVE LM-AMOUNT TO AMT1O
+                 MOVE LM-DURATION TO DUR1O
+                 MOVE LM-SCORE TO SCR1O
+                 IF LM-APPROVED THEN
+                    MOVE 'APPROVED' TO STA1O
+                 ELSE
+                    MOVE 'REJECTED' TO STA1O
+                 END-IF
+              WHEN 2
+                 MOVE LM-AMOUNT TO AMT2O
+                 MOVE LM-DURATION TO DUR2O
+                 MOVE LM-SCORE TO SCR2O
+                 IF LM-APPROVED THEN
+                    MOVE 'APPROVED' TO STA2O
+                 ELSE
+                    MOVE 'REJECTED' TO STA2O
+                 END-IF
+              WHEN 3
+                 MOVE LM-AMOUNT TO AMT3O
+                 MOVE LM-DURATION TO DUR3O
+                 MOVE LM-SCORE TO SCR3O
+                 IF LM-APPROVED THEN
+                    MOVE 'APPROVED' TO STA3O
+                 ELSE
+                    MOVE 'REJECTED' TO STA3O
+                 END-IF
+              WHEN 4
+                 MOVE LM-AMOUNT TO AMT4O
+                 MOVE LM-DURATION TO DUR4O
+                 MOVE LM-SCORE TO SCR4O
+                 IF LM-APPROVED THEN
+                    MOVE 'APPROVED' TO STA4O
+                 ELSE
+                    MOVE 'REJECTED' TO STA4O
+                 END-IF
+              WHEN 5
+                 MOVE LM-AMOUNT TO AMT5O
+                 MOVE LM-DURATION TO DUR5O
+                 MOVE LM-SCORE TO SCR5O
+                 IF LM-APPROVED THEN
+                    MOVE 'APPROVED' TO STA5O
+                 ELSE
+                    MOVE 'REJECTED' TO STA5O
+                 END-IF
+              WHEN 6
+                 MOVE LM-AMOUNT TO AMT6O
+                 MOVE LM-DURATION TO DUR6O
+                 MOVE LM-SCORE TO SCR6O
+                 IF LM-APPROVED THEN
+                    MOVE 'APPROVED' TO STA6O
+                 ELSE
+                    MOVE 'REJECTED' TO STA6O
+                 END-IF
+              WHEN 7
+                 MOVE LM-AMOUNT TO AMT7O
+                 MOVE LM-DURATION TO DUR7O
+                 MOVE LM-SCORE TO SCR7O
+                 IF LM-APPROVED THEN
+                    MOVE 'APPROVED' TO STA7O
+                 ELSE
+                    MOVE 'REJECTED' TO STA7O
+                 END-IF
+              WHEN 8
+                 MOVE LM-AMOUNT TO AMT8O
+                 MOVE LM-DURATION TO DUR8O
+                 MOVE LM-SCORE TO SCR8O
+                 IF LM-APPROVED THEN
+                    MOVE 'APPROVED' TO STA8O
+                 ELSE
+                    MOVE 'REJECTED' TO STA8O
+                 END-IF
+           END-EVALUATE.
+       MOVE-ROW-TO-MAP-EXIT.
+           EXIT.
