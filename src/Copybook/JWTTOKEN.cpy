@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                          *
+      *  SAMPLE                                                        *
+      *  (c) Copyright IBM Corp. 2019 All Rights Reserved              *
+      *  US Government Users Restricted Rights - Use, duplication or   *
+      *  disclosure restricted by GSA ADP Schedule Contract with       *
+      *  IBM Corp                                                      *
+      *----------------------------------------------------------------*
+      ******************************************************************
+      *                                                                *
+      * Copybook Name      JWTTOKEN.CPY                                *
+      *                                                                *
+      * LOANS and SCORING sample - the built JWT string returned by    *
+      * BUILDJWT, together with its length and the build return code.  *
+      *                                                                *
+      ******************************************************************
+       01  JWT-TOKEN.
+           05  JWT-STRING            PIC X(2048).
+           05  JWT-STRING-LEN        PIC S9(8) COMP.
+           05  BUILD-RETURN-CODE     PIC S9(4) COMP.
