@@ -0,0 +1,24 @@
+      *----------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                          *
+      *  SAMPLE                                                        *
+      *  (c) Copyright IBM Corp. 2019 All Rights Reserved              *
+      *  US Government Users Restricted Rights - Use, duplication or   *
+      *  disclosure restricted by GSA ADP Schedule Contract with       *
+      *  IBM Corp                                                      *
+      *----------------------------------------------------------------*
+      ******************************************************************
+      *                                                                *
+      * Copybook Name      SCOREREP.CPY                                *
+      *                                                                *
+      * LOANS and SCORING sample - reply sent back from GETSCORE to    *
+      * GETQUOTE, and the JSON body of the SCORING web service's HTTP  *
+      * response.                                                      *
+      *                                                                *
+      ******************************************************************
+       01  SCORE-REP.
+           05  CUSTNO                PIC X(10).
+           05  AMOUNT                PIC 9(7).
+           05  DURATION              PIC 9(2).
+           05  SCORE                 PIC 9(3).
+           05  BUREAU-REF            PIC X(10).
+           05  RISK-TIER             PIC X(02).
