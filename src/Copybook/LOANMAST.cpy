@@ -0,0 +1,33 @@
+      *----------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                          *
+      *  SAMPLE                                                        *
+      *  (c) Copyright IBM Corp. 2019 All Rights Reserved              *
+      *  US Government Users Restricted Rights - Use, duplication or   *
+      *  disclosure restricted by GSA ADP Schedule Contract with       *
+      *  IBM Corp                                                      *
+      *----------------------------------------------------------------*
+      ******************************************************************
+      *                                                                *
+      * Copybook Name      LOANMAST.CPY                                *
+      *                                                                *
+      * LOANS and SCORING sample - record layout for the LOANMAST      *
+      * VSAM KSDS.  LOANMAST is the ledger of quoted loans, one record *
+      * per quote produced by GETQUOTE.  The key is CUSTNO followed by *
+      * a YYYYMMDDHHMMSS timestamp so a customer's quotes browse back  *
+      * in chronological order.                                       *
+      *                                                                *
+      ******************************************************************
+       01  LOANMAST-RECORD.
+           05  LM-KEY.
+               10  LM-CUSTNO             PIC X(10).
+               10  LM-TIMESTAMP          PIC X(14).
+           05  LM-AMOUNT                 PIC 9(7).
+           05  LM-DURATION               PIC 9(2).
+           05  LM-MONTHLY                PIC 9(6).
+           05  LM-SCORE                  PIC 9(3).
+           05  LM-STATUS                 PIC X(01).
+               88  LM-APPROVED                    VALUE 'A'.
+               88  LM-REJECTED                    VALUE 'R'.
+           05  LM-BUREAU-REF             PIC X(10).
+           05  LM-RISK-TIER              PIC X(02).
+           05  FILLER                    PIC X(10).
