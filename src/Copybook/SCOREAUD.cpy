@@ -0,0 +1,27 @@
+      *----------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                          *
+      *  SAMPLE                                                        *
+      *  (c) Copyright IBM Corp. 2019 All Rights Reserved              *
+      *  US Government Users Restricted Rights - Use, duplication or   *
+      *  disclosure restricted by GSA ADP Schedule Contract with       *
+      *  IBM Corp                                                      *
+      *----------------------------------------------------------------*
+      ******************************************************************
+      *                                                                *
+      * Copybook Name      SCOREAUD.CPY                                *
+      *                                                                *
+      * LOANS and SCORING sample - record layout for the SCOREAUD      *
+      * VSAM ESDS.  One record is appended by GETSCORE for every       *
+      * scoring decision, recording who (from the JWT claims) asked    *
+      * for the score, what was asked, and what SCORE was returned.    *
+      *                                                                *
+      ******************************************************************
+       01  SCOREAUD-RECORD.
+           05  SA-TIMESTAMP              PIC X(14).
+           05  SA-SUBJECT                PIC X(08).
+           05  SA-ROLE                   PIC X(10).
+           05  SA-CUSTNO                 PIC X(10).
+           05  SA-AMOUNT                 PIC 9(7).
+           05  SA-DURATION               PIC 9(2).
+           05  SA-SCORE                  PIC 9(3).
+           05  FILLER                    PIC X(10).
