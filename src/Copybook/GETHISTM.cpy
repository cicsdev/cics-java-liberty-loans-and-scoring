@@ -0,0 +1,260 @@
+      *----------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                          *
+      *  SAMPLE                                                        *
+      *  (c) Copyright IBM Corp. 2019 All Rights Reserved              *
+      *  US Government Users Restricted Rights - Use, duplication or   *
+      *  disclosure restricted by GSA ADP Schedule Contract with       *
+      *  IBM Corp                                                      *
+      *----------------------------------------------------------------*
+      ******************************************************************
+      *                                                                *
+      * Copybook Name      GETHISTM.CPY                                *
+      *                                                                *
+      * Symbolic map for mapset GETHISTM, map GETHIST1, generated by   *
+      * BMS assembly of src/Bms/GETHISTM.bms (checked in here so the   *
+      * COBOL side can be maintained without an assembly step).        *
+      *                                                                *
+      ******************************************************************
+       01  GETHIST1I.
+           02  FILLER                PIC X(12).
+           02  CUSTNOL                PIC S9(4) COMP.
+           02  CUSTNOF                PIC X.
+           02  FILLER REDEFINES CUSTNOF.
+               03  CUSTNOA            PIC X.
+           02  CUSTNOI                PIC X(10).
+           02  AMT1L                  PIC S9(4) COMP.
+           02  AMT1F                  PIC X.
+           02  FILLER REDEFINES AMT1F.
+               03  AMT1A              PIC X.
+           02  AMT1I                  PIC X(07).
+           02  DUR1L                  PIC S9(4) COMP.
+           02  DUR1F                  PIC X.
+           02  FILLER REDEFINES DUR1F.
+               03  DUR1A              PIC X.
+           02  DUR1I                  PIC X(02).
+           02  SCR1L                  PIC S9(4) COMP.
+           02  SCR1F                  PIC X.
+           02  FILLER REDEFINES SCR1F.
+               03  SCR1A              PIC X.
+           02  SCR1I                  PIC X(03).
+           02  STA1L                  PIC S9(4) COMP.
+           02  STA1F                  PIC X.
+           02  FILLER REDEFINES STA1F.
+               03  STA1A              PIC X.
+           02  STA1I                  PIC X(08).
+           02  AMT2L                  PIC S9(4) COMP.
+           02  AMT2F                  PIC X.
+           02  FILLER REDEFINES AMT2F.
+               03  AMT2A              PIC X.
+           02  AMT2I                  PIC X(07).
+           02  DUR2L                  PIC S9(4) COMP.
+           02  DUR2F                  PIC X.
+           02  FILLER REDEFINES DUR2F.
+               03  DUR2A              PIC X.
+           02  DUR2I                  PIC X(02).
+           02  SCR2L                  PIC S9(4) COMP.
+           02  SCR2F                  PIC X.
+           02  FILLER REDEFINES SCR2F.
+               03  SCR2A              PIC X.
+           02  SCR2I                  PIC X(03).
+           02  STA2L                  PIC S9(4) COMP.
+           02  STA2F                  PIC X.
+           02  FILLER REDEFINES STA2F.
+               03  STA2A              PIC X.
+           02  STA2I                  PIC X(08).
+           02  AMT3L                  PIC S9(4) COMP.
+           02  AMT3F                  PIC X.
+           02  FILLER REDEFINES AMT3F.
+               03  AMT3A              PIC X.
+           02  AMT3I                  PIC X(07).
+           02  DUR3L                  PIC S9(4) COMP.
+           02  DUR3F                  PIC X.
+           02  FILLER REDEFINES DUR3F.
+               03  DUR3A              PIC X.
+           02  DUR3I                  PIC X(02).
+           02  SCR3L                  PIC S9(4) COMP.
+           02  SCR3F                  PIC X.
+           02  FILLER REDEFINES SCR3F.
+               03  SCR3A              PIC X.
+           02  SCR3I                  PIC X(03).
+           02  STA3L                  PIC S9(4) COMP.
+           02  STA3F                  PIC X.
+           02  FILLER REDEFINES STA3F.
+               03  STA3A              PIC X.
+           02  STA3I                  PIC X(08).
+           02  AMT4L                  PIC S9(4) COMP.
+           02  AMT4F                  PIC X.
+           02  FILLER REDEFINES AMT4F.
+               03  AMT4A              PIC X.
+           02  AMT4I                  PIC X(07).
+           02  DUR4L                  PIC S9(4) COMP.
+           02  DUR4F                  PIC X.
+           02  FILLER REDEFINES DUR4F.
+               03  DUR4A              PIC X.
+           02  DUR4I                  PIC X(02).
+           02  SCR4L                  PIC S9(4) COMP.
+           02  SCR4F                  PIC X.
+           02  FILLER REDEFINES SCR4F.
+               03  SCR4A              PIC X.
+           02  SCR4I                  PIC X(03).
+           02  STA4L                  PIC S9(4) COMP.
+           02  STA4F                  PIC X.
+           02  FILLER REDEFINES STA4F.
+               03  STA4A              PIC X.
+           02  STA4I                  PIC X(08).
+           02  AMT5L                  PIC S9(4) COMP.
+           02  AMT5F                  PIC X.
+           02  FILLER REDEFINES AMT5F.
+               03  AMT5A              PIC X.
+           02  AMT5I                  PIC X(07).
+           02  DUR5L                  PIC S9(4) COMP.
+           02  DUR5F                  PIC X.
+           02  FILLER REDEFINES DUR5F.
+               03  DUR5A              PIC X.
+           02  DUR5I                  PIC X(02).
+           02  SCR5L                  PIC S9(4) COMP.
+           02  SCR5F                  PIC X.
+           02  FILLER REDEFINES SCR5F.
+               03  SCR5A              PIC X.
+           02  SCR5I                  PIC X(03).
+           02  STA5L                  PIC S9(4) COMP.
+           02  STA5F                  PIC X.
+           02  FILLER REDEFINES STA5F.
+               03  STA5A              PIC X.
+           02  STA5I                  PIC X(08).
+           02  AMT6L                  PIC S9(4) COMP.
+           02  AMT6F                  PIC X.
+           02  FILLER REDEFINES AMT6F.
+               03  AMT6A              PIC X.
+           02  AMT6I                  PIC X(07).
+           02  DUR6L                  PIC S9(4) COMP.
+           02  DUR6F                  PIC X.
+           02  FILLER REDEFINES DUR6F.
+               03  DUR6A              PIC X.
+           02  DUR6I                  PIC X(02).
+           02  SCR6L                  PIC S9(4) COMP.
+           02  SCR6F                  PIC X.
+           02  FILLER REDEFINES SCR6F.
+               03  SCR6A              PIC X.
+           02  SCR6I                  PIC X(03).
+           02  STA6L                  PIC S9(4) COMP.
+           02  STA6F                  PIC X.
+           02  FILLER REDEFINES STA6F.
+               03  STA6A              PIC X.
+           02  STA6I                  PIC X(08).
+           02  AMT7L                  PIC S9(4) COMP.
+           02  AMT7F                  PIC X.
+           02  FILLER REDEFINES AMT7F.
+               03  AMT7A              PIC X.
+           02  AMT7I                  PIC X(07).
+           02  DUR7L                  PIC S9(4) COMP.
+           02  DUR7F                  PIC X.
+           02  FILLER REDEFINES DUR7F.
+               03  DUR7A              PIC X.
+           02  DUR7I                  PIC X(02).
+           02  SCR7L                  PIC S9(4) COMP.
+           02  SCR7F                  PIC X.
+           02  FILLER REDEFINES SCR7F.
+               03  SCR7A              PIC X.
+           02  SCR7I                  PIC X(03).
+           02  STA7L                  PIC S9(4) COMP.
+           02  STA7F                  PIC X.
+           02  FILLER REDEFINES STA7F.
+               03  STA7A              PIC X.
+           02  STA7I                  PIC X(08).
+           02  AMT8L                  PIC S9(4) COMP.
+           02  AMT8F                  PIC X.
+           02  FILLER REDEFINES AMT8F.
+               03  AMT8A              PIC X.
+           02  AMT8I                  PIC X(07).
+           02  DUR8L                  PIC S9(4) COMP.
+           02  DUR8F                  PIC X.
+           02  FILLER REDEFINES DUR8F.
+               03  DUR8A              PIC X.
+           02  DUR8I                  PIC X(02).
+           02  SCR8L                  PIC S9(4) COMP.
+           02  SCR8F                  PIC X.
+           02  FILLER REDEFINES SCR8F.
+               03  SCR8A              PIC X.
+           02  SCR8I                  PIC X(03).
+           02  STA8L                  PIC S9(4) COMP.
+           02  STA8F                  PIC X.
+           02  FILLER REDEFINES STA8F.
+               03  STA8A              PIC X.
+           02  STA8I                  PIC X(08).
+           02  MSGL                   PIC S9(4) COMP.
+           02  MSGF                   PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA               PIC X.
+           02  MSGI                   PIC X(79).
+      *
+       01  GETHIST1O REDEFINES GETHIST1I.
+           02  FILLER                 PIC X(12).
+           02  FILLER                 PIC X(03).
+           02  CUSTNOO                PIC X(10).
+           02  FILLER                 PIC X(03).
+           02  AMT1O                  PIC X(07).
+           02  FILLER                 PIC X(03).
+           02  DUR1O                  PIC X(02).
+           02  FILLER                 PIC X(03).
+           02  SCR1O                  PIC X(03).
+           02  FILLER                 PIC X(03).
+           02  STA1O                  PIC X(08).
+           02  FILLER                 PIC X(03).
+           02  AMT2O                  PIC X(07).
+           02  FILLER                 PIC X(03).
+           02  DUR2O                  PIC X(02).
+           02  FILLER                 PIC X(03).
+           02  SCR2O                  PIC X(03).
+           02  FILLER                 PIC X(03).
+           02  STA2O                  PIC X(08).
+           02  FILLER                 PIC X(03).
+           02  AMT3O                  PIC X(07).
+           02  FILLER                 PIC X(03).
+           02  DUR3O                  PIC X(02).
+           02  FILLER                 PIC X(03).
+           02  SCR3O                  PIC X(03).
+           02  FILLER                 PIC X(03).
+           02  STA3O                  PIC X(08).
+           02  FILLER                 PIC X(03).
+           02  AMT4O                  PIC X(07).
+           02  FILLER                 PIC X(03).
+           02  DUR4O                  PIC X(02).
+           02  FILLER                 PIC X(03).
+           02  SCR4O                  PIC X(03).
+           02  FILLER                 PIC X(03).
+           02  STA4O                  PIC X(08).
+           02  FILLER                 PIC X(03).
+           02  AMT5O                  PIC X(07).
+           02  FILLER                 PIC X(03).
+           02  DUR5O                  PIC X(02).
+           02  FILLER                 PIC X(03).
+           02  SCR5O                  PIC X(03).
+           02  FILLER                 PIC X(03).
+           02  STA5O                  PIC X(08).
+           02  FILLER                 PIC X(03).
+           02  AMT6O                  PIC X(07).
+           02  FILLER                 PIC X(03).
+           02  DUR6O                  PIC X(02).
+           02  FILLER                 PIC X(03).
+           02  SCR6O                  PIC X(03).
+           02  FILLER                 PIC X(03).
+           02  STA6O                  PIC X(08).
+           02  FILLER                 PIC X(03).
+           02  AMT7O                  PIC X(07).
+           02  FILLER                 PIC X(03).
+           02  DUR7O                  PIC X(02).
+           02  FILLER                 PIC X(03).
+           02  SCR7O                  PIC X(03).
+           02  FILLER                 PIC X(03).
+           02  STA7O                  PIC X(08).
+           02  FILLER                 PIC X(03).
+           02  AMT8O                  PIC X(07).
+           02  FILLER                 PIC X(03).
+           02  DUR8O                  PIC X(02).
+           02  FILLER                 PIC X(03).
+           02  SCR8O                  PIC X(03).
+           02  FILLER                 PIC X(03).
+           02  STA8O                  PIC X(08).
+           02  FILLER                 PIC X(03).
+           02  MSGO                   PIC X(79).
