@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                          *
+      *  SAMPLE                                                        *
+      *  (c) Copyright IBM Corp. 2019 All Rights Reserved              *
+      *  US Government Users Restricted Rights - Use, duplication or   *
+      *  disclosure restricted by GSA ADP Schedule Contract with       *
+      *  IBM Corp                                                      *
+      *----------------------------------------------------------------*
+      ******************************************************************
+      *                                                                *
+      * Copybook Name      JWTCLAIM.CPY                                *
+      *                                                                *
+      * LOANS and SCORING sample - claims used to build a JWT, and     *
+      * returned by BUILDJWT/CNSMJWT after a JWT has been built or     *
+      * validated on the Liberty side of the channel.                  *
+      *                                                                *
+      ******************************************************************
+       01  JWT-CLAIMS.
+           05  SUBJECT               PIC X(8).
+           05  AUDIENCE              PIC X(20).
+           05  ROLE                  PIC X(10).
+           05  VALIDATE-RETURN-CODE  PIC S9(4) COMP.
