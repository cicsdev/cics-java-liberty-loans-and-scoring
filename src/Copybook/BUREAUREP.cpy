@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                          *
+      *  SAMPLE                                                        *
+      *  (c) Copyright IBM Corp. 2019 All Rights Reserved              *
+      *  US Government Users Restricted Rights - Use, duplication or   *
+      *  disclosure restricted by GSA ADP Schedule Contract with       *
+      *  IBM Corp                                                      *
+      *----------------------------------------------------------------*
+      ******************************************************************
+      *                                                                *
+      * Copybook Name      BUREAUREP.CPY                               *
+      *                                                                *
+      * LOANS and SCORING sample - the JSON body of the credit-bureau  *
+      * lookup service's HTTP response, sent back to GETSCORE.         *
+      *                                                                *
+      ******************************************************************
+       01  BUREAU-REP.
+           05  CUSTNO                PIC X(10).
+           05  BUREAU-REF            PIC X(10).
+           05  RISK-TIER             PIC X(02).
