@@ -0,0 +1,32 @@
+      *----------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                          *
+      *  SAMPLE                                                        *
+      *  (c) Copyright IBM Corp. 2019 All Rights Reserved              *
+      *  US Government Users Restricted Rights - Use, duplication or   *
+      *  disclosure restricted by GSA ADP Schedule Contract with       *
+      *  IBM Corp                                                      *
+      *----------------------------------------------------------------*
+      ******************************************************************
+      *                                                                *
+      * Copybook Name      SCORECACH.CPY                               *
+      *                                                                *
+      * LOANS and SCORING sample - record layout for the SCORECACH     *
+      * VSAM KSDS, keyed by CUSTNO.  Precomputed overnight by BLDSCORE  *
+      * from CUSTMAST, and read by GETSCORE as a fast path so most      *
+      * requests are scored without a CUSTMAST I/O.                     *
+      *                                                                *
+      * SC-BASE-SCORE holds everything the score formula derives from  *
+      * the customer's own history (repayment rating, years on file,   *
+      * existing-debt burden) - the part that does not change between  *
+      * quotes.  The part that does change, the new loan's own         *
+      * repayment burden, still has to be worked out from the          *
+      * requested AMOUNT and DURATION at request time, which is why    *
+      * SC-MONTHLY-INCOME is carried here too.                          *
+      *                                                                *
+      ******************************************************************
+       01  SCORECACH-RECORD.
+           05  SC-CUSTNO                 PIC X(10).
+           05  SC-MONTHLY-INCOME         PIC 9(7).
+           05  SC-BASE-SCORE             PIC S9(5).
+           05  SC-COMPUTED-TS            PIC X(14).
+           05  FILLER                    PIC X(10).
