@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                          *
+      *  SAMPLE                                                        *
+      *  (c) Copyright IBM Corp. 2019 All Rights Reserved              *
+      *  US Government Users Restricted Rights - Use, duplication or   *
+      *  disclosure restricted by GSA ADP Schedule Contract with       *
+      *  IBM Corp                                                      *
+      *----------------------------------------------------------------*
+      ******************************************************************
+      *                                                                *
+      * Copybook Name      SCOREREQ.CPY                                *
+      *                                                                *
+      * LOANS and SCORING sample - request sent from GETQUOTE to the   *
+      * GETSCORE application, and the JSON body of the outbound HTTP   *
+      * request to the SCORING web service.                            *
+      *                                                                *
+      ******************************************************************
+       01  SCORE-REQ.
+           05  CUSTNO                PIC X(10).
+           05  AMOUNT                PIC 9(7).
+           05  DURATION              PIC 9(2).
