@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                          *
+      *  SAMPLE                                                        *
+      *  (c) Copyright IBM Corp. 2019 All Rights Reserved              *
+      *  US Government Users Restricted Rights - Use, duplication or   *
+      *  disclosure restricted by GSA ADP Schedule Contract with       *
+      *  IBM Corp                                                      *
+      *----------------------------------------------------------------*
+      ******************************************************************
+      *                                                                *
+      * Copybook Name      BUREAUREQ.CPY                               *
+      *                                                                *
+      * LOANS and SCORING sample - the JSON body of the outbound HTTP  *
+      * request GETSCORE makes to the credit-bureau lookup service.    *
+      *                                                                *
+      ******************************************************************
+       01  BUREAU-REQ.
+           05  CUSTNO                PIC X(10).
