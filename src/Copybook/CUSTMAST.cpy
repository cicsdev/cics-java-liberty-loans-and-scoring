@@ -0,0 +1,27 @@
+      *----------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                          *
+      *  SAMPLE                                                        *
+      *  (c) Copyright IBM Corp. 2019 All Rights Reserved              *
+      *  US Government Users Restricted Rights - Use, duplication or   *
+      *  disclosure restricted by GSA ADP Schedule Contract with       *
+      *  IBM Corp                                                      *
+      *----------------------------------------------------------------*
+      ******************************************************************
+      *                                                                *
+      * Copybook Name      CUSTMAST.CPY                                *
+      *                                                                *
+      * LOANS and SCORING sample - record layout for the CUSTMAST      *
+      * VSAM KSDS, keyed by CUSTNO.  Holds the customer history data   *
+      * the SCORING application weighs a request against: existing     *
+      * debt, monthly income and a repayment track record.             *
+      *                                                                *
+      ******************************************************************
+       01  CUSTMAST-RECORD.
+           05  CM-CUSTNO                 PIC X(10).
+           05  CM-NAME                   PIC X(30).
+           05  CM-MONTHLY-INCOME         PIC 9(7).
+           05  CM-EXISTING-DEBT          PIC 9(7).
+           05  CM-REPAYMENT-RATING       PIC 9(1).
+      *        1 = poor repayment record  ...  9 = excellent
+           05  CM-YEARS-ON-FILE          PIC 9(2).
+           05  FILLER                    PIC X(10).
