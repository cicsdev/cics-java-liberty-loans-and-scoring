@@ -0,0 +1,108 @@
+*----------------------------------------------------------------*
+*  Licensed Materials - Property of IBM                          *
+*  SAMPLE                                                        *
+*  (c) Copyright IBM Corp. 2019 All Rights Reserved              *
+*  US Government Users Restricted Rights - Use, duplication or   *
+*  disclosure restricted by GSA ADP Schedule Contract with       *
+*  IBM Corp                                                      *
+*----------------------------------------------------------------*
+***************************************************************
+*                                                               *
+* Mapset Name        GETHISTM                                  *
+*                                                                *
+* LOANS and SCORING sample - loan-inquiry screen.  Takes a       *
+* CUSTNO and lists that customer's prior quotes off LOANMAST:    *
+* AMOUNT, DURATION, SCORE and the approved/rejected outcome.     *
+*                                                                *
+***************************************************************
+GETHISTM DFHMSD TYPE=&SYSPARM,                                        X
+               LANG=COBOL,                                            X
+               MODE=INOUT,                                            X
+               TERM=3270-2,                                           X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+GETHIST1 DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                            X
+               LENGTH=40,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='LOAN QUOTE HISTORY INQUIRY'
+*
+         DFHMDF POS=(3,1),                                            X
+               LENGTH=13,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='CUSTOMER NO: '
+CUSTNO   DFHMDF POS=(3,15),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(UNPROT,NUM,IC),                                 X
+               INITIAL=' '
+*
+         DFHMDF POS=(5,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='AMOUNT'
+         DFHMDF POS=(5,15),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='DURATION'
+         DFHMDF POS=(5,29),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='SCORE'
+         DFHMDF POS=(5,43),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='OUTCOME'
+*
+* Eight detail lines, one row of prior quote history per line.
+*
+AMT1     DFHMDF POS=(6,1),LENGTH=7,ATTRB=(PROT,NORM)
+DUR1     DFHMDF POS=(6,15),LENGTH=2,ATTRB=(PROT,NORM)
+SCR1     DFHMDF POS=(6,29),LENGTH=3,ATTRB=(PROT,NORM)
+STA1     DFHMDF POS=(6,43),LENGTH=8,ATTRB=(PROT,NORM)
+*
+AMT2     DFHMDF POS=(7,1),LENGTH=7,ATTRB=(PROT,NORM)
+DUR2     DFHMDF POS=(7,15),LENGTH=2,ATTRB=(PROT,NORM)
+SCR2     DFHMDF POS=(7,29),LENGTH=3,ATTRB=(PROT,NORM)
+STA2     DFHMDF POS=(7,43),LENGTH=8,ATTRB=(PROT,NORM)
+*
+AMT3     DFHMDF POS=(8,1),LENGTH=7,ATTRB=(PROT,NORM)
+DUR3     DFHMDF POS=(8,15),LENGTH=2,ATTRB=(PROT,NORM)
+SCR3     DFHMDF POS=(8,29),LENGTH=3,ATTRB=(PROT,NORM)
+STA3     DFHMDF POS=(8,43),LENGTH=8,ATTRB=(PROT,NORM)
+*
+AMT4     DFHMDF POS=(9,1),LENGTH=7,ATTRB=(PROT,NORM)
+DUR4     DFHMDF POS=(9,15),LENGTH=2,ATTRB=(PROT,NORM)
+SCR4     DFHMDF POS=(9,29),LENGTH=3,ATTRB=(PROT,NORM)
+STA4     DFHMDF POS=(9,43),LENGTH=8,ATTRB=(PROT,NORM)
+*
+AMT5     DFHMDF POS=(10,1),LENGTH=7,ATTRB=(PROT,NORM)
+DUR5     DFHMDF POS=(10,15),LENGTH=2,ATTRB=(PROT,NORM)
+SCR5     DFHMDF POS=(10,29),LENGTH=3,ATTRB=(PROT,NORM)
+STA5     DFHMDF POS=(10,43),LENGTH=8,ATTRB=(PROT,NORM)
+*
+AMT6     DFHMDF POS=(11,1),LENGTH=7,ATTRB=(PROT,NORM)
+DUR6     DFHMDF POS=(11,15),LENGTH=2,ATTRB=(PROT,NORM)
+SCR6     DFHMDF POS=(11,29),LENGTH=3,ATTRB=(PROT,NORM)
+STA6     DFHMDF POS=(11,43),LENGTH=8,ATTRB=(PROT,NORM)
+*
+AMT7     DFHMDF POS=(12,1),LENGTH=7,ATTRB=(PROT,NORM)
+DUR7     DFHMDF POS=(12,15),LENGTH=2,ATTRB=(PROT,NORM)
+SCR7     DFHMDF POS=(12,29),LENGTH=3,ATTRB=(PROT,NORM)
+STA7     DFHMDF POS=(12,43),LENGTH=8,ATTRB=(PROT,NORM)
+*
+AMT8     DFHMDF POS=(13,1),LENGTH=7,ATTRB=(PROT,NORM)
+DUR8     DFHMDF POS=(13,15),LENGTH=2,ATTRB=(PROT,NORM)
+SCR8     DFHMDF POS=(13,29),LENGTH=3,ATTRB=(PROT,NORM)
+STA8     DFHMDF POS=(13,43),LENGTH=8,ATTRB=(PROT,NORM)
+*
+MSG      DFHMDF POS=(23,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
