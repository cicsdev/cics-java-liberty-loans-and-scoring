@@ -0,0 +1,17 @@
+//EODLNRPT JOB (ACCTNO),'LOAN EOD REPORT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  Licensed Materials - Property of IBM                        *
+//*  SAMPLE                                                      *
+//*  (c) Copyright IBM Corp. 2019 All Rights Reserved            *
+//*--------------------------------------------------------------*
+//*  End-of-day loan activity report.                            *
+//*  Runs EODLNRPT against the LOANMAST ledger written by        *
+//*  GETQUOTE during the day, once CICS has closed the file.     *
+//*--------------------------------------------------------------*
+//RPTSTEP  EXEC PGM=EODLNRPT
+//STEPLIB  DD DSN=CICSDEV.LOANS.LOADLIB,DISP=SHR
+//LOANMST  DD DSN=CICSDEV.LOANS.LOANMAST,DISP=SHR
+//LNACTRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
