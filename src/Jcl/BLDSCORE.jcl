@@ -0,0 +1,37 @@
+//BLDSCORE JOB (ACCTNO),'BUILD SCORE CACHE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  Licensed Materials - Property of IBM                        *
+//*  SAMPLE                                                      *
+//*  (c) Copyright IBM Corp. 2019 All Rights Reserved            *
+//*--------------------------------------------------------------*
+//*  Overnight score cache build.                                *
+//*  Runs BLDSCORE against CUSTMAST to (re)build SCORECACH ahead  *
+//*  of the next day's GETSCORE traffic, once CICS has closed the *
+//*  files for the day.                                          *
+//*--------------------------------------------------------------*
+//*  SCORECACH is rebuilt from scratch every run - BLDSCORE opens *
+//*  it OUTPUT, which VSAM only allows against an empty cluster - *
+//*  so delete and redefine it here first.  RC 8 from IDCAMS on   *
+//*  the DELETE (cluster not there yet, e.g. first-ever run) is   *
+//*  expected and must not fail the job.                          *
+//*--------------------------------------------------------------*
+//RESETSC  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE CICSDEV.LOANS.SCORECACH CLUSTER
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(CICSDEV.LOANS.SCORECACH)          -
+         INDEXED                                          -
+         KEYS(10 0)                                        -
+         RECORDSIZE(46 46)                                 -
+         VOLUMES(SYSDA))                                   -
+    DATA  (NAME(CICSDEV.LOANS.SCORECACH.DATA))            -
+    INDEX (NAME(CICSDEV.LOANS.SCORECACH.INDEX))
+/*
+//BLDSTEP  EXEC PGM=BLDSCORE,COND=(4,LT,RESETSC)
+//STEPLIB  DD DSN=CICSDEV.LOANS.LOADLIB,DISP=SHR
+//CUSTMST  DD DSN=CICSDEV.LOANS.CUSTMAST,DISP=SHR
+//SCORCACH DD DSN=CICSDEV.LOANS.SCORECACH,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
